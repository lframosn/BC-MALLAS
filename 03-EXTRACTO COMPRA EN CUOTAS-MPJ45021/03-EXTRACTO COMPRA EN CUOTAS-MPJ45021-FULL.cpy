@@ -61,7 +61,7 @@
 		02	CREDDISP	PIC 9(15)V99.
 		02	FILLER1	PIC X(809).
 				
-01	PCEXTCU1_FI.	
+01	PCEXTCU1_FI.	02	IDENTIFICADOR_EJECUCION	PIC 9.
 		02	CODENT_D	PIC X(4).
 		02	NSECFIC_D	PIC 9(10).
 		02	TIPOCINTA_D	PIC 9(2).
