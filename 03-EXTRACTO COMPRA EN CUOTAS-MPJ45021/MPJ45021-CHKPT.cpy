@@ -0,0 +1,23 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45021-CHKPT
+*> Registro de checkpoint/restart del extracto de compra en cuotas
+*> (PCEXTCU1). Un unico registro, reescrito periodicamente con la
+*> ultima cuenta procesada y el NUMREGPROC alcanzado.
+*> ---------------------------------------------------------------
+01	REG-CHKPT45021.
+		02	CKP-CODENT	PIC X(4).
+		02	CKP-CENTALTA	PIC X(4).
+		02	CKP-CUENTA	PIC X(12).
+		02	CKP-NSECFIC-D	PIC 9(10).
+		02	CKP-NUMREGPROC	PIC 9(12).
+		02	CKP-FECCHKPT	PIC X(10).
+		02	CKP-HORACHKPT	PIC X(8).
+		02	CKP-INDESTADO	PIC X(1).
+			88	CKP-EN-CURSO	VALUE 'C'.
+			88	CKP-FINALIZADO	VALUE 'F'.
+*> CKP-CODENT (arriba) es la clave fija "CHKP" del registro unico
+*> de control; CKP-CODENT-CTA es el CODENT de negocio de la ultima
+*> cuenta TBFINCUO completada, usado para reposicionar el START de
+*> reinicio junto con CKP-CENTALTA/CKP-CUENTA.
+		02	CKP-CODENT-CTA	PIC X(4).
+		02	FILLER	PIC X(11).
