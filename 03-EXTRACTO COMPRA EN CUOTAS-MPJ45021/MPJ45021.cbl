@@ -0,0 +1,626 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45021
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - CARTERAS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Genera el extracto de Compra en Cuotas (PCEXTCU1), a partir
+      *>     de las tablas de financiaciones (TBFINCUO), del detalle de
+      *>     cuotas (TBDETCUO) y de la tarjeta titular de la cuenta
+      *>     (TBTARJET). Recorre TBFINCUO en orden de clave, y por cada
+      *>     plan de financiacion emite el grupo de segmentos CU/LI/FI
+      *>     seguido de un segmento CE y un segmento CC por cada cuota
+      *>     pendiente en TBDETCUO.
+      *>
+      *>     Soporta reinicio: cada CU21-INT-CHKPT cuentas cerradas (no
+      *>     registros individuales) se graba un checkpoint con el
+      *>     NUMREGPROC alcanzado y la ultima CUENTA/CENTALTA completada.
+      *>     Si el job aborta a mitad de camino, un reinicio
+      *>     (PARM-IND-RESTART = 'S') reposiciona TBFINCUO justo despues
+      *>     de esa cuenta y continua el extracto sin volver a generar
+      *>     los registros ya escritos.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL CON CHECKPOINT/RESTART
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45021.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TBFINCUO ASSIGN TO "TBFINCUO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FI-CLAVE
+               FILE STATUS IS CU21-STATUS-FINCUO.
+
+           SELECT F-TBDETCUO ASSIGN TO "TBDETCUO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DC-CLAVE
+               FILE STATUS IS CU21-STATUS-DETCUO.
+
+           SELECT F-TBTARJET ASSIGN TO "TBTARJET"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TJ-CLAVE
+               FILE STATUS IS CU21-STATUS-TARJET.
+
+           SELECT F-PCEXTCU1 ASSIGN TO "PCEXTCU1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CU21-STATUS-EXTCU1.
+
+           SELECT F-CHKPT ASSIGN TO "CHKPMJ21"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-CODENT
+               FILE STATUS IS CU21-STATUS-CHKPT.
+
+           SELECT F-PARM ASSIGN TO "PARMJ21"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CU21-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TBFINCUO.
+       COPY "TBFINCUO.cpy".
+
+       FD  F-TBDETCUO.
+       COPY "TBDETCUO.cpy".
+
+       FD  F-TBTARJET.
+       COPY "TBTARJET.cpy".
+
+       FD  F-PCEXTCU1
+           RECORD CONTAINS 1121 CHARACTERS.
+       COPY "03-EXTRACTO COMPRA EN CUOTAS-MPJ45021-FULL.cpy".
+
+       FD  F-CHKPT.
+       COPY "MPJ45021-CHKPT.cpy".
+
+       FD  F-PARM.
+       01  REG-PARM45021.
+           05  PARM-IND-RESTART        PIC X(1).
+           05  PARM-INT-CHKPT          PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  CU21-STATUS-FINCUO         PIC X(2).
+           88  CU21-FINCUO-OK             VALUE "00".
+           88  CU21-FINCUO-EOF             VALUE "10".
+
+       01  CU21-STATUS-DETCUO         PIC X(2).
+           88  CU21-DETCUO-OK              VALUE "00".
+           88  CU21-DETCUO-EOF             VALUE "10".
+
+       01  CU21-STATUS-TARJET         PIC X(2).
+           88  CU21-TARJET-OK              VALUE "00".
+
+       01  CU21-STATUS-EXTCU1         PIC X(2).
+           88  CU21-EXTCU1-OK              VALUE "00".
+
+       01  CU21-STATUS-CHKPT          PIC X(2).
+           88  CU21-CHKPT-OK               VALUE "00".
+           88  CU21-CHKPT-NOTFOUND         VALUE "23".
+
+       01  CU21-STATUS-PARM           PIC X(2).
+           88  CU21-PARM-OK                VALUE "00".
+           88  CU21-PARM-EOF               VALUE "10".
+
+       01  CU21-SWITCHES.
+           05  CU21-IND-FIN-FINCUO     PIC X(1)    VALUE "N".
+               88  CU21-FIN-FINCUO             VALUE "S".
+           05  CU21-IND-REINICIO       PIC X(1)    VALUE "N".
+               88  CU21-ES-REINICIO            VALUE "S".
+           05  CU21-IND-SALTAR-CUENTA  PIC X(1)    VALUE "N".
+               88  CU21-SALTAR-CUENTA          VALUE "S".
+
+       01  CU21-CONTADORES.
+           05  CU21-NUMREGPROC         PIC 9(12)   VALUE ZERO.
+           05  CU21-CONT-DESDE-CHKPT   PIC 9(9)    VALUE ZERO.
+           05  CU21-INT-CHKPT          PIC 9(6)    VALUE 1000.
+           05  CU21-CONT-CU            PIC 9(9)    VALUE ZERO.
+           05  CU21-CONT-CE            PIC 9(9)    VALUE ZERO.
+
+       01  CU21-CLAVE-REINICIO.
+           05  CU21-CODENT-REINICIO    PIC X(4).
+           05  CU21-CENTALTA-REINICIO  PIC X(4).
+           05  CU21-CUENTA-REINICIO    PIC X(12).
+
+       01  CU21-CODENT-ANTERIOR       PIC X(4)     VALUE SPACES.
+       01  CU21-CENTALTA-ANTERIOR     PIC X(4)     VALUE SPACES.
+       01  CU21-CUENTA-ANTERIOR       PIC X(12)    VALUE SPACES.
+       01  CU21-FECHA-HOY             PIC X(10).
+       01  CU21-HORA-HOY              PIC X(8).
+       01  CU21-FECHA-SIS.
+           05  CU21-FS-ANO             PIC 9(4).
+           05  CU21-FS-MES             PIC 9(2).
+           05  CU21-FS-DIA             PIC 9(2).
+       01  CU21-HORA-SIS.
+           05  CU21-HS-HORA            PIC 9(2).
+           05  CU21-HS-MIN             PIC 9(2).
+           05  CU21-HS-SEG             PIC 9(2).
+           05  CU21-HS-CEN             PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESAR-FINCUO THRU 2000-EXIT
+               UNTIL CU21-FIN-FINCUO
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           IF NOT CU21-PARM-OK
+               DISPLAY "MPJ45021 - NO SE ENCONTRO PARMJ21, VALORES POR "
+                       "DEFECTO (SIN REINICIO)"
+           ELSE
+               READ F-PARM
+               IF CU21-PARM-OK
+                   MOVE PARM-IND-RESTART   TO CU21-IND-REINICIO
+                   IF PARM-INT-CHKPT NUMERIC AND PARM-INT-CHKPT > ZERO
+                       MOVE PARM-INT-CHKPT TO CU21-INT-CHKPT
+                   END-IF
+               END-IF
+               CLOSE F-PARM
+           END-IF
+
+           OPEN INPUT  F-TBFINCUO
+           OPEN INPUT  F-TBDETCUO
+           OPEN INPUT  F-TBTARJET
+           OPEN I-O    F-CHKPT
+
+           IF CU21-ES-REINICIO
+               PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+           ELSE
+               OPEN OUTPUT F-PCEXTCU1
+               MOVE ZERO TO CU21-NUMREGPROC
+               PERFORM 1200-GRABAR-CHECKPOINT THRU 1200-EXIT
+           END-IF
+
+           PERFORM 1300-LEER-SIGUIENTE-FINCUO THRU 1300-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1100-LEER-CHECKPOINT.
+      *>    Recupera el ultimo checkpoint y reposiciona TBFINCUO justo
+      *>    despues de la ultima cuenta ya completada.
+      *>----------------------------------------------------------------*
+           MOVE "CHKP" TO CKP-CODENT
+           READ F-CHKPT
+           IF CU21-CHKPT-OK
+               MOVE CKP-NUMREGPROC TO CU21-NUMREGPROC
+               MOVE CKP-CENTALTA   TO CU21-CENTALTA-REINICIO
+               MOVE CKP-CUENTA     TO CU21-CUENTA-REINICIO
+               MOVE CKP-CODENT-CTA TO CU21-CODENT-REINICIO
+               OPEN EXTEND F-PCEXTCU1
+               INITIALIZE FI-CLAVE OF F-TBFINCUO
+               MOVE CU21-CODENT-REINICIO   TO CODENT OF F-TBFINCUO
+               MOVE CU21-CENTALTA-REINICIO TO CENTALTA OF F-TBFINCUO
+               MOVE CU21-CUENTA-REINICIO   TO CUENTA OF F-TBFINCUO
+               START F-TBFINCUO KEY IS NOT LESS THAN FI-CLAVE
+                   INVALID KEY
+                       SET CU21-FIN-FINCUO TO TRUE
+               END-START
+               MOVE "S" TO CU21-IND-SALTAR-CUENTA
+               DISPLAY "MPJ45021 - REINICIO DESDE NUMREGPROC = "
+                       CU21-NUMREGPROC " CUENTA = "
+                       CU21-CUENTA-REINICIO
+           ELSE
+               DISPLAY "MPJ45021 - NO EXISTE CHECKPOINT PREVIO, "
+                       "SE INICIA DESDE CERO"
+               OPEN OUTPUT F-PCEXTCU1
+               MOVE ZERO TO CU21-NUMREGPROC
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1200-GRABAR-CHECKPOINT.
+      *>    Alta del registro unico de control, antes de procesar nada.
+      *>----------------------------------------------------------------*
+           MOVE "CHKP"             TO CKP-CODENT
+           MOVE SPACES              TO CKP-CODENT-CTA
+           MOVE SPACES              TO CKP-CENTALTA
+           MOVE SPACES              TO CKP-CUENTA
+           MOVE CU21-NUMREGPROC     TO CKP-NUMREGPROC
+           PERFORM 1210-SELLO-FECHA-HORA THRU 1210-EXIT
+           MOVE CU21-FECHA-HOY      TO CKP-FECCHKPT
+           MOVE CU21-HORA-HOY       TO CKP-HORACHKPT
+           SET CKP-EN-CURSO         TO TRUE
+           WRITE REG-CHKPT45021
+               INVALID KEY
+                   REWRITE REG-CHKPT45021
+           END-WRITE.
+
+       1200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1210-SELLO-FECHA-HORA.
+      *>----------------------------------------------------------------*
+           ACCEPT CU21-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT CU21-HORA-SIS  FROM TIME
+           STRING CU21-FS-DIA "/" CU21-FS-MES "/" CU21-FS-ANO
+               DELIMITED BY SIZE INTO CU21-FECHA-HOY
+           STRING CU21-HS-HORA ":" CU21-HS-MIN ":" CU21-HS-SEG
+               DELIMITED BY SIZE INTO CU21-HORA-HOY.
+
+       1210-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1300-LEER-SIGUIENTE-FINCUO.
+      *>----------------------------------------------------------------*
+           READ F-TBFINCUO NEXT RECORD
+               AT END
+                   SET CU21-FIN-FINCUO TO TRUE
+           END-READ
+
+           IF NOT CU21-FIN-FINCUO AND CU21-SALTAR-CUENTA
+      *>        La cuenta del checkpoint ya fue completada en la corrida
+      *>        anterior; se descartan sus planes restantes y se sigue
+      *>        leyendo hasta llegar a la siguiente cuenta.
+               PERFORM UNTIL CU21-FIN-FINCUO
+                       OR CUENTA OF F-TBFINCUO NOT = CU21-CUENTA-REINICIO
+                       OR CENTALTA OF F-TBFINCUO NOT = CU21-CENTALTA-REINICIO
+                       OR CODENT OF F-TBFINCUO NOT = CU21-CODENT-REINICIO
+                   READ F-TBFINCUO NEXT RECORD
+                       AT END
+                           SET CU21-FIN-FINCUO TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE "N" TO CU21-IND-SALTAR-CUENTA
+           END-IF.
+
+       1300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-PROCESAR-FINCUO.
+      *>    Un plan de financiacion completo: cabecera CU/LI/FI (solo la
+      *>    primera vez que se ve la cuenta) mas el detalle CE/CC de
+      *>    TBDETCUO.
+      *>----------------------------------------------------------------*
+           IF CODENT OF F-TBFINCUO NOT = CU21-CODENT-ANTERIOR
+               OR CENTALTA OF F-TBFINCUO NOT = CU21-CENTALTA-ANTERIOR
+               OR CUENTA OF F-TBFINCUO NOT = CU21-CUENTA-ANTERIOR
+      *>        Cambio de cuenta: la anterior quedo totalmente emitida
+      *>        (todos sus planes y cuotas), asi que es el unico punto
+      *>        seguro para tomar un checkpoint - el reinicio salta la
+      *>        cuenta completa de CU21-CLAVE-REINICIO, y solo puede
+      *>        hacerlo sin perder datos si esa cuenta ya cerro del
+      *>        todo antes de escribir el checkpoint.
+               IF CU21-CUENTA-ANTERIOR NOT = SPACES
+                   PERFORM 3600-EMITIR-CL THRU 3600-EXIT
+                   PERFORM 7000-CHECKPOINT-SI-CORRESPONDE THRU 7000-EXIT
+               END-IF
+               PERFORM 3000-EMITIR-CU THRU 3000-EXIT
+               PERFORM 3100-EMITIR-LI THRU 3100-EXIT
+               MOVE CODENT OF F-TBFINCUO   TO CU21-CODENT-ANTERIOR
+               MOVE CENTALTA OF F-TBFINCUO TO CU21-CENTALTA-ANTERIOR
+               MOVE CUENTA OF F-TBFINCUO   TO CU21-CUENTA-ANTERIOR
+           END-IF
+
+           PERFORM 3200-EMITIR-FI THRU 3200-EXIT
+           PERFORM 4000-EMITIR-DETALLE-CE THRU 4000-EXIT
+
+           PERFORM 1300-LEER-SIGUIENTE-FINCUO THRU 1300-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-EMITIR-CU.
+      *>    Segmento de cabecera de cuenta (PCEXTCU1_CU).
+      *>----------------------------------------------------------------*
+           INITIALIZE PCEXTCU1_CU
+           MOVE 1                          TO IDENTIFICADOR_EJECUCION
+                                              OF PCEXTCU1_CU
+           MOVE CODENT OF F-TBFINCUO       TO CODENT_D OF PCEXTCU1_CU
+           MOVE ZERO                       TO NSECFIC_D OF PCEXTCU1_CU
+           MOVE "CU"                       TO TIPOREG_D OF PCEXTCU1_CU
+           ADD 1                           TO CU21-NUMREGPROC
+           MOVE CU21-NUMREGPROC            TO NUMREGPROC OF PCEXTCU1_CU
+           MOVE CODENT OF F-TBFINCUO       TO CODENT OF PCEXTCU1_CU
+           MOVE CENTALTA OF F-TBFINCUO     TO CENTALTA OF PCEXTCU1_CU
+           MOVE CUENTA OF F-TBFINCUO       TO CUENTA OF PCEXTCU1_CU
+           MOVE "CU"                       TO TIPOREG OF PCEXTCU1_CU
+           MOVE CLAMON OF F-TBFINCUO       TO CLAMON OF PCEXTCU1_CU
+           WRITE PCEXTCU1_CU
+           ADD 1                           TO CU21-CONT-CU.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-EMITIR-LI.
+      *>    Segmento de linea de credito (PCEXTCU1_LI).
+      *>----------------------------------------------------------------*
+           INITIALIZE PCEXTCU1_LI
+           MOVE 1                          TO IDENTIFICADOR_EJECUCION
+                                              OF PCEXTCU1_LI
+           MOVE CODENT OF F-TBFINCUO       TO CODENT_D OF PCEXTCU1_LI
+           MOVE "LI"                       TO TIPOREG_D OF PCEXTCU1_LI
+           ADD 1                           TO CU21-NUMREGPROC
+           MOVE CU21-NUMREGPROC            TO NUMREGPROC OF PCEXTCU1_LI
+           MOVE CODENT OF F-TBFINCUO       TO CODENT OF PCEXTCU1_LI
+           MOVE CENTALTA OF F-TBFINCUO     TO CENTALTA OF PCEXTCU1_LI
+           MOVE CUENTA OF F-TBFINCUO       TO CUENTA OF PCEXTCU1_LI
+           MOVE "LI"                       TO TIPOREG OF PCEXTCU1_LI
+           MOVE CLAMON OF F-TBFINCUO       TO CLAMON OF PCEXTCU1_LI
+           WRITE PCEXTCU1_LI.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-EMITIR-FI.
+      *>    Segmento de financiacion (PCEXTCU1_FI), tomando la tarjeta
+      *>    titular de la cuenta para completar el PAN.
+      *>----------------------------------------------------------------*
+           PERFORM 3210-BUSCAR-TARJETA-TITULAR THRU 3210-EXIT
+
+           INITIALIZE PCEXTCU1_FI
+           MOVE 1                          TO IDENTIFICADOR_EJECUCION
+                                              OF PCEXTCU1_FI
+           ADD 1                           TO CU21-NUMREGPROC
+           MOVE CODENT OF F-TBFINCUO       TO CODENT_D OF PCEXTCU1_FI
+           MOVE "FI"                       TO TIPOREG_D OF PCEXTCU1_FI
+           MOVE CU21-NUMREGPROC            TO NUMREGPROC OF PCEXTCU1_FI
+           MOVE CODENT OF F-TBFINCUO       TO CODENT OF PCEXTCU1_FI
+           MOVE CENTALTA OF F-TBFINCUO     TO CENTALTA OF PCEXTCU1_FI
+           MOVE CUENTA OF F-TBFINCUO       TO CUENTA OF PCEXTCU1_FI
+           MOVE "FI"                       TO TIPOREG OF PCEXTCU1_FI
+           MOVE PAN OF F-TBTARJET          TO PAN OF PCEXTCU1_FI
+           MOVE NUMOPECUO OF F-TBFINCUO    TO NUMOPECUO OF PCEXTCU1_FI
+           MOVE CLAMON OF F-TBFINCUO       TO CLAMON OF PCEXTCU1_FI
+           MOVE NUMFINAN OF F-TBFINCUO     TO NUMFINAN OF PCEXTCU1_FI
+           MOVE TOTCUOTAS OF F-TBFINCUO    TO TOTCUOTAS OF PCEXTCU1_FI
+           MOVE IMPCUOTA OF F-TBFINCUO     TO IMPCUOTA OF PCEXTCU1_FI
+           MOVE NUMCUOPAG OF F-TBFINCUO    TO NUMCUOPAG OF PCEXTCU1_FI
+           MOVE IMPTOTAL OF F-TBFINCUO     TO IMPTOTAL OF PCEXTCU1_FI
+           MOVE IMPINTTOTAL OF F-TBFINCUO  TO IMPINTTOTAL OF PCEXTCU1_FI
+           MOVE IMPAMORT OF F-TBFINCUO     TO IMPAMORT OF PCEXTCU1_FI
+           MOVE IMPINTAMORT OF F-TBFINCUO  TO IMPINTAMORT OF PCEXTCU1_FI
+           MOVE FECULTLIQ OF F-TBFINCUO    TO FECULTLIQ OF PCEXTCU1_FI
+           MOVE FECALTA OF F-TBFINCUO      TO FECALTA OF PCEXTCU1_FI
+           MOVE NUMULTCUO OF F-TBFINCUO    TO NUMULTCUO OF PCEXTCU1_FI
+           MOVE PORINT OF F-TBFINCUO       TO PORINT OF PCEXTCU1_FI
+           WRITE PCEXTCU1_FI.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3210-BUSCAR-TARJETA-TITULAR.
+      *>----------------------------------------------------------------*
+           MOVE SPACES              TO TJ-CLAVE
+           MOVE ZERO                    TO CODMAR OF F-TBTARJET
+           MOVE ZERO                    TO INDTIPT OF F-TBTARJET
+           MOVE CODENT OF F-TBFINCUO    TO CODENT OF F-TBTARJET
+           MOVE CENTALTA OF F-TBFINCUO  TO CENTALTA OF F-TBTARJET
+           MOVE CUENTA OF F-TBFINCUO    TO CUENTA OF F-TBTARJET
+           MOVE ZERO                    TO NUMBENCTA OF F-TBTARJET
+           START F-TBTARJET KEY IS NOT LESS THAN TJ-CLAVE
+               INVALID KEY
+                   MOVE SPACES TO PAN OF F-TBTARJET
+           END-START
+           IF CU21-TARJET-OK
+               READ F-TBTARJET NEXT RECORD
+                   AT END
+                       MOVE SPACES TO PAN OF F-TBTARJET
+                   NOT AT END
+                       IF CODENT OF F-TBTARJET NOT = CODENT OF F-TBFINCUO
+                          OR CUENTA OF F-TBTARJET NOT = CUENTA OF F-TBFINCUO
+                           MOVE SPACES TO PAN OF F-TBTARJET
+                       END-IF
+               END-READ
+           END-IF.
+
+       3210-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-EMITIR-DETALLE-CE.
+      *>    Recorre TBDETCUO para el plan actual y emite un segmento CE
+      *>    (y su desglose contable CC) por cada cuota.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO DC-CLAVE
+           MOVE CODENT OF F-TBFINCUO      TO CODENT OF F-TBDETCUO
+           MOVE CENTALTA OF F-TBFINCUO    TO CENTALTA OF F-TBDETCUO
+           MOVE CUENTA OF F-TBFINCUO      TO CUENTA OF F-TBDETCUO
+           MOVE CLAMON OF F-TBFINCUO      TO CLAMON OF F-TBDETCUO
+           MOVE NUMOPECUO OF F-TBFINCUO   TO NUMOPECUO OF F-TBDETCUO
+           MOVE NUMFINAN OF F-TBFINCUO    TO NUMFINAN OF F-TBDETCUO
+           MOVE ZERO                      TO NUMCUOTA OF F-TBDETCUO
+
+           START F-TBDETCUO KEY IS NOT LESS THAN DC-CLAVE
+               INVALID KEY
+                   SET CU21-DETCUO-EOF TO TRUE
+           END-START
+
+           IF NOT CU21-DETCUO-EOF
+               PERFORM 4100-LEER-DETCUO THRU 4100-EXIT
+               PERFORM 4200-EMITIR-UNA-CUOTA THRU 4200-EXIT
+                   UNTIL CU21-DETCUO-EOF
+                      OR CODENT OF F-TBDETCUO NOT = CODENT OF F-TBFINCUO
+                      OR CENTALTA OF F-TBDETCUO NOT = CENTALTA OF F-TBFINCUO
+                      OR CUENTA OF F-TBDETCUO NOT = CUENTA OF F-TBFINCUO
+                      OR CLAMON OF F-TBDETCUO NOT = CLAMON OF F-TBFINCUO
+                      OR NUMOPECUO OF F-TBDETCUO NOT = NUMOPECUO OF F-TBFINCUO
+                      OR NUMFINAN OF F-TBDETCUO NOT = NUMFINAN OF F-TBFINCUO
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4100-LEER-DETCUO.
+      *>----------------------------------------------------------------*
+           READ F-TBDETCUO NEXT RECORD
+               AT END
+                   SET CU21-DETCUO-EOF TO TRUE
+           END-READ.
+
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4200-EMITIR-UNA-CUOTA.
+      *>----------------------------------------------------------------*
+           INITIALIZE PCEXTCU1_CE
+           MOVE 1                           TO IDENTIFICADOR_EJECUCION
+                                                OF PCEXTCU1_CE
+           ADD 1                            TO CU21-NUMREGPROC
+           MOVE CODENT OF F-TBDETCUO        TO CODENT_D OF PCEXTCU1_CE
+           MOVE "CE"                        TO TIPOREG_D OF PCEXTCU1_CE
+           MOVE CU21-NUMREGPROC             TO NUMREGPROC OF PCEXTCU1_CE
+           MOVE CODENT OF F-TBDETCUO        TO CODENT OF PCEXTCU1_CE
+           MOVE CENTALTA OF F-TBDETCUO      TO CENTALTA OF PCEXTCU1_CE
+           MOVE CUENTA OF F-TBDETCUO        TO CUENTA OF PCEXTCU1_CE
+           MOVE "CE"                        TO TIPOREG OF PCEXTCU1_CE
+           MOVE NUMOPECUO OF F-TBDETCUO     TO NUMOPECUO OF PCEXTCU1_CE
+           MOVE NUMFINAN OF F-TBDETCUO      TO NUMFINAN OF PCEXTCU1_CE
+           MOVE NUMCUOTA OF F-TBDETCUO      TO NUMCUOTA OF PCEXTCU1_CE
+           MOVE IMPCUOTA OF F-TBDETCUO      TO IMPCUOTA OF PCEXTCU1_CE
+           MOVE IMPCAPITAL OF F-TBDETCUO    TO IMPCAPITAL OF PCEXTCU1_CE
+           MOVE IMPINTERESES OF F-TBDETCUO  TO IMPINTERESES OF PCEXTCU1_CE
+           MOVE IMPIMPTO OF F-TBDETCUO      TO IMPIMPTO OF PCEXTCU1_CE
+           MOVE FECLIQ OF F-TBDETCUO        TO FECLIQ OF PCEXTCU1_CE
+           WRITE PCEXTCU1_CE
+           ADD 1                            TO CU21-CONT-CE
+
+           PERFORM 4300-EMITIR-CC THRU 4300-EXIT
+           PERFORM 4100-LEER-DETCUO THRU 4100-EXIT.
+
+       4200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4300-EMITIR-CC.
+      *>    Desglose contable derivado de la cuota (PCEXTCU1_CC): un
+      *>    concepto de capital y uno de intereses por cuota.
+      *>----------------------------------------------------------------*
+           INITIALIZE PCEXTCU1_CC
+           MOVE 1                           TO IDENTIFICADOR_EJECUCION
+                                                OF PCEXTCU1_CC
+           ADD 1                            TO CU21-NUMREGPROC
+           MOVE CODENT OF F-TBDETCUO        TO CODENT_D OF PCEXTCU1_CC
+           MOVE "CC"                        TO TIPOREG_D OF PCEXTCU1_CC
+           MOVE CU21-NUMREGPROC             TO NUMREGPROC OF PCEXTCU1_CC
+           MOVE CODENT OF F-TBDETCUO        TO CODENT OF PCEXTCU1_CC
+           MOVE CENTALTA OF F-TBDETCUO      TO CENTALTA OF PCEXTCU1_CC
+           MOVE CUENTA OF F-TBDETCUO        TO CUENTA OF PCEXTCU1_CC
+           MOVE "CC"                        TO TIPOREG OF PCEXTCU1_CC
+           MOVE NUMOPECUO OF F-TBDETCUO     TO NUMOPECUO OF PCEXTCU1_CC
+           MOVE NUMFINAN OF F-TBDETCUO      TO NUMFINAN OF PCEXTCU1_CC
+           MOVE NUMCUOTA OF F-TBDETCUO      TO NUMCUOTA OF PCEXTCU1_CC
+           MOVE 1                           TO CODCONECO OF PCEXTCU1_CC
+           MOVE IMPCAPITAL OF F-TBDETCUO    TO IMPAPLECO OF PCEXTCU1_CC
+           MOVE "+"                         TO SIGNO OF PCEXTCU1_CC
+           WRITE PCEXTCU1_CC.
+
+       4300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3600-EMITIR-CL.
+      *>    Segmento de cierre del grupo de la cuenta (PCEXTCU1_CL), uno
+      *>    por cuenta ya emitida por completo (CU/LI/FI/CE/CC). No hay
+      *>    tabla de datos personales del cliente en el ambito de este
+      *>    extracto, asi que el segmento sale con sus claves resueltas
+      *>    y el resto de los campos en blanco; el consumidor del
+      *>    extracto (MPJ45022) usa la llegada del CL como la senal de
+      *>    fin de grupo para volcar la cuenta armada.
+      *>----------------------------------------------------------------*
+           INITIALIZE PCEXTCU1_CL
+           MOVE 1                          TO IDENTIFICADOR_EJECUCION
+                                              OF PCEXTCU1_CL
+           MOVE CU21-CODENT-ANTERIOR       TO CODENT_D OF PCEXTCU1_CL
+           MOVE "CL"                       TO TIPOREG_D OF PCEXTCU1_CL
+           ADD 1                           TO CU21-NUMREGPROC
+           MOVE CU21-NUMREGPROC            TO NUMREGPROC OF PCEXTCU1_CL
+           MOVE CU21-CODENT-ANTERIOR       TO CODENT OF PCEXTCU1_CL
+           MOVE CU21-CENTALTA-ANTERIOR     TO CENTALTA OF PCEXTCU1_CL
+           MOVE CU21-CUENTA-ANTERIOR       TO CUENTA OF PCEXTCU1_CL
+           MOVE "CL"                       TO TIPOREG OF PCEXTCU1_CL
+           WRITE PCEXTCU1_CL.
+
+       3600-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       7000-CHECKPOINT-SI-CORRESPONDE.
+      *>    Se invoca unicamente al cerrar una cuenta (ver
+      *>    2000-PROCESAR-FINCUO), nunca a mitad de un plan o de una
+      *>    cuota, para que el reinicio pueda descartar de un saque
+      *>    toda CU21-CLAVE-REINICIO sin dejar planes/cuotas a medio
+      *>    procesar.
+      *>----------------------------------------------------------------*
+           ADD 1 TO CU21-CONT-DESDE-CHKPT
+           IF CU21-CONT-DESDE-CHKPT >= CU21-INT-CHKPT
+               MOVE "CHKP"                     TO CKP-CODENT
+               MOVE CU21-CODENT-ANTERIOR       TO CKP-CODENT-CTA
+               MOVE CU21-CENTALTA-ANTERIOR     TO CKP-CENTALTA
+               MOVE CU21-CUENTA-ANTERIOR       TO CKP-CUENTA
+               MOVE CU21-NUMREGPROC            TO CKP-NUMREGPROC
+               PERFORM 1210-SELLO-FECHA-HORA THRU 1210-EXIT
+               MOVE CU21-FECHA-HOY             TO CKP-FECCHKPT
+               MOVE CU21-HORA-HOY              TO CKP-HORACHKPT
+               SET CKP-EN-CURSO                TO TRUE
+               REWRITE REG-CHKPT45021
+               MOVE ZERO TO CU21-CONT-DESDE-CHKPT
+           END-IF.
+
+       7000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       8000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           IF CU21-CUENTA-ANTERIOR NOT = SPACES
+               PERFORM 3600-EMITIR-CL THRU 3600-EXIT
+           END-IF
+
+           MOVE "CHKP"                 TO CKP-CODENT
+           MOVE CU21-NUMREGPROC        TO CKP-NUMREGPROC
+           PERFORM 1210-SELLO-FECHA-HORA THRU 1210-EXIT
+           MOVE CU21-FECHA-HOY         TO CKP-FECCHKPT
+           MOVE CU21-HORA-HOY          TO CKP-HORACHKPT
+           SET CKP-FINALIZADO          TO TRUE
+           REWRITE REG-CHKPT45021
+
+           CLOSE F-TBFINCUO
+           CLOSE F-TBDETCUO
+           CLOSE F-TBTARJET
+           CLOSE F-PCEXTCU1
+           CLOSE F-CHKPT
+
+           DISPLAY "MPJ45021 - FIN DE PROCESO. NUMREGPROC = "
+                   CU21-NUMREGPROC
+           DISPLAY "MPJ45021 - SEGMENTOS CU EMITIDOS      = "
+                   CU21-CONT-CU
+           DISPLAY "MPJ45021 - SEGMENTOS CE EMITIDOS      = "
+                   CU21-CONT-CE.
+
+       8000-EXIT.
+           EXIT.
