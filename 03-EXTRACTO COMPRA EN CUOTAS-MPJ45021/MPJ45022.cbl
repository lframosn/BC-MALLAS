@@ -0,0 +1,413 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45022
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - CARTERAS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Lee el extracto multi-segmento PCEXTCU1 (CU/LI/FI/CE/CC/CL,
+      *>     todos con la misma clave CUENTA) y arma, por cuenta, el
+      *>     "Extracto de Compra en Cuotas" listo para entregar en
+      *>     sucursal o leer por telefono: saldos de linea (BALMESACT/
+      *>     BALMESANT), el cronograma de cuotas de cada financiacion
+      *>     (IMPCUOTA/NUMCUOPAG/NUMULTCUO) y los datos del cliente
+      *>     (PCEXTCU1_CL).
+      *>
+      *>     Los seis tipos de segmento comparten CUENTA y llegan
+      *>     agrupados en el extracto (CU, LI, [FI seguido de sus CE/CC],
+      *>     ... , CL como cierre del grupo). El programa arma cada
+      *>     cuenta en un buffer de lineas y la vuelca al reporte al
+      *>     llegar el segmento CL.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45022.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PCEXTCU1 ASSIGN TO "PCEXTCU1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS P22-STATUS-EXTCU1.
+
+           SELECT F-EXTRACTO ASSIGN TO "EXTRACTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS P22-STATUS-EXTRACTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-PCEXTCU1
+           RECORD CONTAINS 1121 CHARACTERS.
+       COPY "03-EXTRACTO COMPRA EN CUOTAS-MPJ45021-FULL.cpy".
+
+       FD  F-EXTRACTO
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-EXTRACTO              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  P22-STATUS-EXTCU1               PIC X(2).
+           88  P22-EXTCU1-OK                   VALUE "00".
+           88  P22-EXTCU1-EOF                  VALUE "10".
+
+       01  P22-STATUS-EXTRACTO              PIC X(2).
+           88  P22-EXTRACTO-OK                  VALUE "00".
+
+       01  P22-IND-FIN-EXTCU1               PIC X(1)   VALUE "N".
+           88  P22-FIN-EXTCU1                    VALUE "S".
+
+       01  P22-CONTADORES.
+           05  P22-CONT-LINEAS               PIC 9(4)  VALUE ZERO.
+           05  P22-CONT-CUENTAS               PIC 9(9) VALUE ZERO.
+           05  P22-CONT-CC-PLAN                PIC 9(5) VALUE ZERO.
+           05  P22-TOT-CC-PLAN                 PIC 9(15)V99 VALUE ZERO.
+
+       01  P22-BUFFER-CUENTA.
+           05  P22-LINEA-BUF OCCURS 250 TIMES
+                   INDEXED BY P22-IX-BUF     PIC X(132).
+
+       01  P22-LINEA-EDIT                  PIC X(132).
+
+       01  P22-EDIT-IMPORTE                PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P22-EDIT-CAPITAL                PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P22-EDIT-INTERESES              PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P22-EDIT-IMPUESTOS              PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P22-EDIT-CUOTAS                 PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESAR-SEGMENTO THRU 2000-EXIT
+               UNTIL P22-FIN-EXTCU1
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT  F-PCEXTCU1
+           OPEN OUTPUT F-EXTRACTO
+           PERFORM 1100-LEER-SEGMENTO THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1100-LEER-SEGMENTO.
+      *>----------------------------------------------------------------*
+           READ F-PCEXTCU1
+               AT END
+                   SET P22-FIN-EXTCU1 TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-PROCESAR-SEGMENTO.
+      *>    Los seis 01-level son redefines del mismo buffer; el tipo
+      *>    real de registro se decide por TIPOREG visto a traves de la
+      *>    vista PCEXTCU1_CU, que esta alineada con LI/FI/CE/CC/CL.
+      *>----------------------------------------------------------------*
+           EVALUATE TIPOREG OF PCEXTCU1_CU
+               WHEN "CU"
+                   PERFORM 3000-TRATAR-CU THRU 3000-EXIT
+               WHEN "LI"
+                   PERFORM 3100-TRATAR-LI THRU 3100-EXIT
+               WHEN "FI"
+                   PERFORM 3200-TRATAR-FI THRU 3200-EXIT
+               WHEN "CE"
+                   PERFORM 3300-TRATAR-CE THRU 3300-EXIT
+               WHEN "CC"
+                   PERFORM 3400-TRATAR-CC THRU 3400-EXIT
+               WHEN "CL"
+                   PERFORM 3500-TRATAR-CL THRU 3500-EXIT
+                   PERFORM 6000-VOLCAR-CUENTA THRU 6000-EXIT
+           END-EVALUATE
+
+           PERFORM 1100-LEER-SEGMENTO THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-TRATAR-CU.
+      *>    Nueva cuenta: se limpia el buffer y se arma el encabezado.
+      *>----------------------------------------------------------------*
+           MOVE ZERO TO P22-CONT-LINEAS
+           ADD 1     TO P22-CONT-CUENTAS
+
+           PERFORM 5900-LINEA-EN-BLANCO THRU 5900-EXIT
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "EXTRACTO DE COMPRA EN CUOTAS - CUENTA " CUENTA
+               OF PCEXTCU1_CU DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "PRODUCTO " DESPROD OF PCEXTCU1_CU
+               " - " NOMBREMP OF PCEXTCU1_CU
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE LIMCRECTA OF PCEXTCU1_CU TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "LIMITE DE CREDITO CUENTA . . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SALDISCRE OF PCEXTCU1_CU TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "SALDO DISPONIBLE CUENTA . . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE BALMESACT OF PCEXTCU1_CU TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "SALDO DEL MES ACTUAL. . . . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE BALMESANT OF PCEXTCU1_CU TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "SALDO DEL MES ANTERIOR. . . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-TRATAR-LI.
+      *>    Linea de credito para compras en cuotas.
+      *>----------------------------------------------------------------*
+           PERFORM 5900-LINEA-EN-BLANCO THRU 5900-EXIT
+           MOVE SPACES TO P22-LINEA-EDIT
+           MOVE "LINEA DE CREDITO PARA COMPRA EN CUOTAS"
+               TO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE LIMCRELIN OF PCEXTCU1_LI TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  LIMITE DE LA LINEA . . . . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SALDISLIN OF PCEXTCU1_LI TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  SALDO DISPONIBLE DE LA LINEA . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE IMPCUOTATOT OF PCEXTCU1_LI TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  TOTAL CUOTAS COMPROMETIDAS . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-TRATAR-FI.
+      *>    Cabecera de un plan de financiacion. Antes de abrir el
+      *>    plan nuevo se cierra con su subtotal el plan anterior de la
+      *>    misma cuenta, si lo hubo (ver 3210-SUBTOTAL-CC-PLAN).
+      *>----------------------------------------------------------------*
+           PERFORM 3210-SUBTOTAL-CC-PLAN THRU 3210-EXIT
+
+           MOVE ZERO TO P22-CONT-CC-PLAN
+           MOVE ZERO TO P22-TOT-CC-PLAN
+
+           PERFORM 5900-LINEA-EN-BLANCO THRU 5900-EXIT
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "PLAN DE CUOTAS NRO. OPERACION " NUMOPECUO
+               OF PCEXTCU1_FI " FINANCIACION " NUMFINAN OF PCEXTCU1_FI
+               " TARJETA " PAN OF PCEXTCU1_FI
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE IMPTOTAL OF PCEXTCU1_FI TO P22-EDIT-IMPORTE
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  IMPORTE TOTAL FINANCIADO . . . . . : "
+               P22-EDIT-IMPORTE DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE IMPCUOTA OF PCEXTCU1_FI TO P22-EDIT-IMPORTE
+           MOVE TOTCUOTAS OF PCEXTCU1_FI TO P22-EDIT-CUOTAS
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  IMPORTE DE CADA CUOTA. . . . . . . : "
+               P22-EDIT-IMPORTE " (" P22-EDIT-CUOTAS " CUOTAS)"
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE NUMCUOPAG OF PCEXTCU1_FI TO P22-EDIT-CUOTAS
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  CUOTAS PAGADAS . . . . . . . . . . : "
+               P22-EDIT-CUOTAS DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE NUMULTCUO OF PCEXTCU1_FI TO P22-EDIT-CUOTAS
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "  NUMERO DE LA ULTIMA CUOTA. . . . . : "
+               P22-EDIT-CUOTAS DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           MOVE "  CUOTA  FEC.LIQUIDAC.      IMPORTE      CAPITAL     INTERESES    IMPUESTOS"
+               TO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3210-SUBTOTAL-CC-PLAN.
+      *>    Subtotal de conceptos contables (CC) del plan que se acaba
+      *>    de cerrar: se llama al abrir el siguiente plan de la misma
+      *>    cuenta (3200-TRATAR-FI) y al cerrar la cuenta (3500-TRATAR-
+      *>    CL), de modo que cada plan tenga su propio subtotal en
+      *>    lugar de un unico total mezclando todos los planes.
+      *>----------------------------------------------------------------*
+           IF P22-CONT-CC-PLAN > ZERO
+               MOVE P22-TOT-CC-PLAN TO P22-EDIT-IMPORTE
+               MOVE SPACES TO P22-LINEA-EDIT
+               STRING "  TOTAL CONCEPTOS CONTABLES APLICADOS: "
+                   P22-EDIT-IMPORTE DELIMITED BY SIZE
+                   INTO P22-LINEA-EDIT
+               PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+           END-IF.
+
+       3210-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3300-TRATAR-CE.
+      *>    Detalle de una cuota del plan de financiacion vigente.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO P22-LINEA-EDIT
+           MOVE IMPCUOTA OF PCEXTCU1_CE     TO P22-EDIT-IMPORTE
+           MOVE IMPCAPITAL OF PCEXTCU1_CE   TO P22-EDIT-CAPITAL
+           MOVE IMPINTERESES OF PCEXTCU1_CE TO P22-EDIT-INTERESES
+           MOVE IMPIMPTO OF PCEXTCU1_CE     TO P22-EDIT-IMPUESTOS
+           STRING "  " NUMCUOTA OF PCEXTCU1_CE "  "
+               FECLIQ OF PCEXTCU1_CE "  " P22-EDIT-IMPORTE "  "
+               P22-EDIT-CAPITAL "  " P22-EDIT-INTERESES "  "
+               P22-EDIT-IMPUESTOS
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       3300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3400-TRATAR-CC.
+      *>    Desglose contable de la cuota: se acumula para el resumen
+      *>    del plan (no se imprime linea por linea).
+      *>----------------------------------------------------------------*
+           ADD 1 TO P22-CONT-CC-PLAN
+           ADD IMPAPLECO OF PCEXTCU1_CC TO P22-TOT-CC-PLAN.
+
+       3400-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3500-TRATAR-CL.
+      *>    Datos del cliente titular, al cierre del grupo de la cuenta.
+      *>----------------------------------------------------------------*
+           PERFORM 3210-SUBTOTAL-CC-PLAN THRU 3210-EXIT
+
+           MOVE ZERO TO P22-CONT-CC-PLAN
+           MOVE ZERO TO P22-TOT-CC-PLAN
+
+           PERFORM 5900-LINEA-EN-BLANCO THRU 5900-EXIT
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "TITULAR: " NOMBRE OF PCEXTCU1_CL " "
+               APELLIDO1 OF PCEXTCU1_CL " " APELLIDO2 OF PCEXTCU1_CL
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "DOCUMENTO: " NUMDOC OF PCEXTCU1_CL
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "DIRECCION: " DESCNOMVIA OF PCEXTCU1_CL " "
+               NUMVIA OF PCEXTCU1_CL
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "           " DESCCIUDAD OF PCEXTCU1_CL
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT
+
+           MOVE SPACES TO P22-LINEA-EDIT
+           STRING "CORREO: " E_MAIL OF PCEXTCU1_CL
+               DELIMITED BY SIZE INTO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       3500-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       5800-APILAR-LINEA.
+      *>----------------------------------------------------------------*
+           ADD 1 TO P22-CONT-LINEAS
+           IF P22-CONT-LINEAS <= 250
+               MOVE P22-LINEA-EDIT TO P22-LINEA-BUF (P22-CONT-LINEAS)
+           END-IF.
+
+       5800-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       5900-LINEA-EN-BLANCO.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO P22-LINEA-EDIT
+           PERFORM 5800-APILAR-LINEA THRU 5800-EXIT.
+
+       5900-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-VOLCAR-CUENTA.
+      *>    Escribe al reporte todas las lineas armadas para la cuenta.
+      *>----------------------------------------------------------------*
+           SET P22-IX-BUF TO 1
+           PERFORM P22-CONT-LINEAS TIMES
+               MOVE P22-LINEA-BUF (P22-IX-BUF) TO REG-LINEA-EXTRACTO
+               WRITE REG-LINEA-EXTRACTO
+               SET P22-IX-BUF UP BY 1
+           END-PERFORM
+           MOVE ZERO TO P22-CONT-LINEAS.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       8000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           IF P22-CONT-LINEAS > ZERO
+               PERFORM 6000-VOLCAR-CUENTA THRU 6000-EXIT
+           END-IF
+
+           CLOSE F-PCEXTCU1
+           CLOSE F-EXTRACTO
+
+           DISPLAY "MPJ45022 - CUENTAS IMPRESAS = " P22-CONT-CUENTAS.
+
+       8000-EXIT.
+           EXIT.
