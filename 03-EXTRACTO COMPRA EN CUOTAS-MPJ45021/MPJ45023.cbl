@@ -0,0 +1,329 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45023
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - CARTERAS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Conciliacion previa al envio del extracto PCEXTCU1: por cada
+      *>     plan de financiacion (PCEXTCU1_FI) se suman las cuotas de
+      *>     detalle (PCEXTCU1_CE) del mismo NUMOPECUO/NUMFINAN y se
+      *>     compara el pie contra IMPTOTAL/TOTCUOTAS/IMPCUOTA/IMPINTTOTAL
+      *>     de la cabecera, ademas de cruzar el desglose CAPITAL/INTERESES/
+      *>     IMPUESTO de cada cuota de detalle contra su propio IMPCUOTA.
+      *>     Los planes que no cuadran se listan en un reporte de
+      *>     excepciones en vez de dejar pasar el extracto con datos
+      *>     inconsistentes al cliente.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> 09/08/2026  JRM     SE AGREGA CUADRE DE IMPINTTOTAL, DE LA
+      *>                     CABECERA (IMPCUOTA X TOTCUOTAS) Y DEL
+      *>                     DESGLOSE CAPITAL/INTERESES/IMPUESTO DEL CE
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45023.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PCEXTCU1 ASSIGN TO "PCEXTCU1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS P23-STATUS-EXTCU1.
+
+           SELECT F-EXCEPCIONES ASSIGN TO "EXCPCU1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS P23-STATUS-EXCEP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-PCEXTCU1
+           RECORD CONTAINS 1121 CHARACTERS.
+       COPY "03-EXTRACTO COMPRA EN CUOTAS-MPJ45021-FULL.cpy".
+
+       FD  F-EXCEPCIONES
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-EXCEP                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  P23-STATUS-EXTCU1               PIC X(2).
+           88  P23-EXTCU1-OK                   VALUE "00".
+           88  P23-EXTCU1-EOF                  VALUE "10".
+
+       01  P23-STATUS-EXCEP                PIC X(2).
+           88  P23-EXCEP-OK                     VALUE "00".
+
+       01  P23-IND-FIN-EXTCU1               PIC X(1)   VALUE "N".
+           88  P23-FIN-EXTCU1                    VALUE "S".
+
+       01  P23-IND-HAY-PLAN                 PIC X(1)   VALUE "N".
+           88  P23-HAY-PLAN                      VALUE "S".
+
+       01  P23-IND-DESCUADRE                PIC X(1)   VALUE "N".
+
+      *> Cabecera del plan de financiacion en curso (copia de PCEXTCU1_FI)
+       01  P23-PLAN-EN-CURSO.
+           05  P23-PLAN-CODENT               PIC X(4).
+           05  P23-PLAN-CENTALTA             PIC X(4).
+           05  P23-PLAN-CUENTA               PIC X(12).
+           05  P23-PLAN-NUMOPECUO            PIC 9(6).
+           05  P23-PLAN-NUMFINAN             PIC 9(3).
+           05  P23-PLAN-IMPTOTAL             PIC 9(15)V99.
+           05  P23-PLAN-TOTCUOTAS            PIC 9(9).
+           05  P23-PLAN-IMPCUOTA             PIC 9(15)V99.
+           05  P23-PLAN-IMPINTTOTAL          PIC 9(15)V99.
+
+      *> Acumuladores del pie de detalle CE para el plan en curso
+       01  P23-PIE-DETALLE.
+           05  P23-PIE-CONT-CUOTAS           PIC 9(9)  VALUE ZERO.
+           05  P23-PIE-IMPCUOTA              PIC 9(15)V99 VALUE ZERO.
+           05  P23-PIE-IMPCAPITAL            PIC 9(15)V99 VALUE ZERO.
+           05  P23-PIE-IMPINTERESES          PIC 9(15)V99 VALUE ZERO.
+           05  P23-PIE-IMPIMPTO              PIC 9(15)V99 VALUE ZERO.
+
+       01  P23-CONTADORES.
+           05  P23-CONT-PLANES               PIC 9(9)  VALUE ZERO.
+           05  P23-CONT-EXCEPCIONES           PIC 9(9)  VALUE ZERO.
+
+      *> Campos de calculo intermedio para las validaciones de cuadre
+       01  P23-CALC-IMPCUOTA-TOT            PIC 9(18)V99 VALUE ZERO.
+       01  P23-CALC-CE-DESGLOSE             PIC 9(15)V99 VALUE ZERO.
+
+       01  P23-EDIT-IMPORTE                 PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P23-EDIT-IMPORTE2                PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  P23-EDIT-CUOTAS                  PIC ZZZ9.
+       01  P23-LINEA-EDIT                   PIC X(132).
+       01  P23-LINEA-EDIT-TMP               PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESAR-SEGMENTO THRU 2000-EXIT
+               UNTIL P23-FIN-EXTCU1
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT  F-PCEXTCU1
+           OPEN OUTPUT F-EXCEPCIONES
+           PERFORM 1100-LEER-SEGMENTO THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1100-LEER-SEGMENTO.
+      *>----------------------------------------------------------------*
+           READ F-PCEXTCU1
+               AT END
+                   SET P23-FIN-EXTCU1 TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-PROCESAR-SEGMENTO.
+      *>    Solo interesan FI (abre un plan nuevo) y CE (acumula el pie
+      *>    del plan abierto); el resto de segmentos se saltan. Al cerrar
+      *>    un plan (llega otro FI o EOF) se concilia el pie contra la
+      *>    cabecera guardada.
+      *>----------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN TIPOREG OF PCEXTCU1_CU = "CE"
+                   PERFORM 3300-ACUMULAR-CE THRU 3300-EXIT
+               WHEN TIPOREG OF PCEXTCU1_FI = "FI"
+                   IF P23-HAY-PLAN
+                       PERFORM 4000-CONCILIAR-PLAN THRU 4000-EXIT
+                   END-IF
+                   PERFORM 3200-ABRIR-PLAN THRU 3200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           PERFORM 1100-LEER-SEGMENTO THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-ABRIR-PLAN.
+      *>----------------------------------------------------------------*
+           ADD 1 TO P23-CONT-PLANES
+
+           MOVE CODENT    OF PCEXTCU1_FI TO P23-PLAN-CODENT
+           MOVE CENTALTA  OF PCEXTCU1_FI TO P23-PLAN-CENTALTA
+           MOVE CUENTA    OF PCEXTCU1_FI TO P23-PLAN-CUENTA
+           MOVE NUMOPECUO OF PCEXTCU1_FI TO P23-PLAN-NUMOPECUO
+           MOVE NUMFINAN  OF PCEXTCU1_FI TO P23-PLAN-NUMFINAN
+           MOVE IMPTOTAL  OF PCEXTCU1_FI TO P23-PLAN-IMPTOTAL
+           MOVE TOTCUOTAS OF PCEXTCU1_FI TO P23-PLAN-TOTCUOTAS
+           MOVE IMPCUOTA  OF PCEXTCU1_FI TO P23-PLAN-IMPCUOTA
+           MOVE IMPINTTOTAL OF PCEXTCU1_FI TO P23-PLAN-IMPINTTOTAL
+
+           MOVE ZERO TO P23-PIE-CONT-CUOTAS
+           MOVE ZERO TO P23-PIE-IMPCUOTA
+           MOVE ZERO TO P23-PIE-IMPCAPITAL
+           MOVE ZERO TO P23-PIE-IMPINTERESES
+           MOVE ZERO TO P23-PIE-IMPIMPTO
+           SET P23-HAY-PLAN TO TRUE.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3300-ACUMULAR-CE.
+      *>----------------------------------------------------------------*
+           IF P23-HAY-PLAN
+               AND CODENT    OF PCEXTCU1_CE = P23-PLAN-CODENT
+               AND CENTALTA  OF PCEXTCU1_CE = P23-PLAN-CENTALTA
+               AND CUENTA    OF PCEXTCU1_CE = P23-PLAN-CUENTA
+               AND NUMOPECUO OF PCEXTCU1_CE = P23-PLAN-NUMOPECUO
+               AND NUMFINAN  OF PCEXTCU1_CE = P23-PLAN-NUMFINAN
+               ADD 1 TO P23-PIE-CONT-CUOTAS
+               ADD IMPCUOTA     OF PCEXTCU1_CE TO P23-PIE-IMPCUOTA
+               ADD IMPCAPITAL   OF PCEXTCU1_CE TO P23-PIE-IMPCAPITAL
+               ADD IMPINTERESES OF PCEXTCU1_CE TO P23-PIE-IMPINTERESES
+               ADD IMPIMPTO     OF PCEXTCU1_CE TO P23-PIE-IMPIMPTO
+           END-IF.
+
+       3300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-CONCILIAR-PLAN.
+      *>    Foot del detalle CE contra la cabecera FI. Si algo no cuadra
+      *>    se emite el plan al reporte de excepciones.
+      *>----------------------------------------------------------------*
+           MOVE "N" TO P23-IND-DESCUADRE
+
+           IF P23-PIE-CONT-CUOTAS NOT = P23-PLAN-TOTCUOTAS
+               MOVE "S" TO P23-IND-DESCUADRE
+           END-IF
+
+           IF P23-PIE-IMPCUOTA NOT = P23-PLAN-IMPTOTAL
+               MOVE "S" TO P23-IND-DESCUADRE
+           END-IF
+
+           IF P23-PIE-IMPINTERESES NOT = P23-PLAN-IMPINTTOTAL
+               MOVE "S" TO P23-IND-DESCUADRE
+           END-IF
+
+           COMPUTE P23-CALC-IMPCUOTA-TOT =
+               P23-PLAN-IMPCUOTA * P23-PLAN-TOTCUOTAS
+           IF P23-CALC-IMPCUOTA-TOT NOT = P23-PLAN-IMPTOTAL
+               MOVE "S" TO P23-IND-DESCUADRE
+           END-IF
+
+           COMPUTE P23-CALC-CE-DESGLOSE =
+               P23-PIE-IMPCAPITAL + P23-PIE-IMPINTERESES + P23-PIE-IMPIMPTO
+           IF P23-CALC-CE-DESGLOSE NOT = P23-PIE-IMPCUOTA
+               MOVE "S" TO P23-IND-DESCUADRE
+           END-IF
+
+           IF P23-IND-DESCUADRE = "S"
+               PERFORM 4100-EMITIR-EXCEPCION THRU 4100-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4100-EMITIR-EXCEPCION.
+      *>----------------------------------------------------------------*
+           ADD 1 TO P23-CONT-EXCEPCIONES
+
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "CUENTA " P23-PLAN-CUENTA
+               " OPERACION " P23-PLAN-NUMOPECUO
+               " FINANCIACION " P23-PLAN-NUMFINAN
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE P23-PLAN-TOTCUOTAS TO P23-EDIT-CUOTAS
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "  CUOTAS CABECERA (TOTCUOTAS) = " P23-EDIT-CUOTAS
+               "   CUOTAS DETALLE (CONTADAS CE) = "
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-PIE-CONT-CUOTAS TO P23-EDIT-CUOTAS
+           MOVE SPACES TO P23-LINEA-EDIT-TMP
+           STRING P23-LINEA-EDIT DELIMITED BY SIZE
+               P23-EDIT-CUOTAS DELIMITED BY SIZE INTO P23-LINEA-EDIT-TMP
+           MOVE P23-LINEA-EDIT-TMP TO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE P23-PLAN-IMPTOTAL TO P23-EDIT-IMPORTE
+           MOVE P23-PIE-IMPCUOTA  TO P23-EDIT-IMPORTE2
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "  IMPTOTAL CABECERA = " P23-EDIT-IMPORTE
+               "   SUMA IMPCUOTA DETALLE CE = " P23-EDIT-IMPORTE2
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE P23-PLAN-IMPINTTOTAL  TO P23-EDIT-IMPORTE
+           MOVE P23-PIE-IMPINTERESES TO P23-EDIT-IMPORTE2
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "  IMPINTTOTAL CABECERA = " P23-EDIT-IMPORTE
+               "   SUMA IMPINTERESES DETALLE CE = " P23-EDIT-IMPORTE2
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE P23-PLAN-IMPTOTAL      TO P23-EDIT-IMPORTE
+           MOVE P23-CALC-IMPCUOTA-TOT  TO P23-EDIT-IMPORTE2
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "  IMPTOTAL CABECERA = " P23-EDIT-IMPORTE
+               "   IMPCUOTA x TOTCUOTAS CABECERA = " P23-EDIT-IMPORTE2
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE P23-PIE-IMPCUOTA      TO P23-EDIT-IMPORTE
+           MOVE P23-CALC-CE-DESGLOSE  TO P23-EDIT-IMPORTE2
+           MOVE SPACES TO P23-LINEA-EDIT
+           STRING "  SUMA IMPCUOTA DETALLE CE = " P23-EDIT-IMPORTE
+               "   SUMA CAPITAL+INTERESES+IMPTO DETALLE CE = "
+               P23-EDIT-IMPORTE2
+               DELIMITED BY SIZE INTO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP
+
+           MOVE SPACES TO P23-LINEA-EDIT
+           MOVE P23-LINEA-EDIT TO REG-LINEA-EXCEP
+           WRITE REG-LINEA-EXCEP.
+
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       8000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           IF P23-HAY-PLAN
+               PERFORM 4000-CONCILIAR-PLAN THRU 4000-EXIT
+           END-IF
+
+           CLOSE F-PCEXTCU1
+           CLOSE F-EXCEPCIONES
+
+           DISPLAY "MPJ45023 - PLANES CONCILIADOS  = " P23-CONT-PLANES
+           DISPLAY "MPJ45023 - PLANES EN EXCEPCION = "
+               P23-CONT-EXCEPCIONES.
+
+       8000-EXIT.
+           EXIT.
