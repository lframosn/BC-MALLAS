@@ -0,0 +1,17 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45031-ORD
+*> Registro de trabajo para el SORT del reporte de antiguedad de
+*> incidencias en disputa: una linea por incidencia pendiente que
+*> ya supero el umbral de SLA, ordenada por CODRAZ/TIPOINC para
+*> poder totalizar por esos quiebres de control.
+*> ---------------------------------------------------------------
+01	REG-ORD45031.
+		02	ORD-CODRAZ	PIC 9(4).
+		02	ORD-TIPOINC	PIC 9(3).
+		02	ORD-CODENT	PIC X(4).
+		02	ORD-NUMINC	PIC 9(9).
+		02	ORD-FECALTAINC	PIC X(10).
+		02	ORD-DIASTRANS	PIC 9(5).
+		02	ORD-CODCOM	PIC X(15).
+		02	ORD-NOMCOMRED	PIC X(27).
+		02	ORD-PAN	PIC X(22).
