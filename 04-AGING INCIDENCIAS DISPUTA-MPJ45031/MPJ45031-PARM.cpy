@@ -0,0 +1,6 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45031-PARM
+*> Parametros del reporte de antiguedad de incidencias en disputa.
+*> ---------------------------------------------------------------
+01	REG-PARM45031.
+		02	PARM-DIAS-SLA	PIC 9(3).
