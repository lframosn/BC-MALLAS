@@ -0,0 +1,391 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45031
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - MESA DE DISPUTAS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Reporte diario de antiguedad de incidencias en disputa.
+      *>     Recorre TBINCINT y selecciona las incidencias con
+      *>     INDINCPEN activo cuya FECALTAINC ya supero el umbral de
+      *>     dias de SLA (parametro PARM-DIAS-SLA), y las presenta
+      *>     agrupadas por CODRAZ y TIPOINC para que la mesa de
+      *>     disputas vea lo que esta por incumplir SLA en vez de
+      *>     enterarse cuando llama el cliente.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45031.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TBINCINT ASSIGN TO "TBINCINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IC-CLAVE
+               FILE STATUS IS I31-STATUS-INCINT.
+
+           SELECT F-ORDEN ASSIGN TO "ORD45031"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45031"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS I31-STATUS-REPORTE.
+
+           SELECT F-PARM ASSIGN TO "PARMJ31"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS I31-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TBINCINT.
+       COPY "TBINCINT.cpy".
+
+       SD  F-ORDEN.
+       COPY "MPJ45031-ORD.cpy".
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       FD  F-PARM.
+       COPY "MPJ45031-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  I31-STATUS-INCINT                PIC X(2).
+           88  I31-INCINT-OK                    VALUE "00".
+           88  I31-INCINT-EOF                    VALUE "10".
+
+       01  I31-STATUS-REPORTE               PIC X(2).
+       01  I31-STATUS-PARM                  PIC X(2).
+           88  I31-PARM-OK                       VALUE "00".
+
+       01  I31-IND-FIN-ORDEN                PIC X(1)   VALUE "N".
+           88  I31-FIN-ORDEN                      VALUE "S".
+
+       01  I31-DIAS-SLA                     PIC 9(3)   VALUE 30.
+
+       01  I31-FECHA-HOY.
+           05  I31-HOY-ANO                   PIC 9(4).
+           05  I31-HOY-MES                   PIC 9(2).
+           05  I31-HOY-DIA                   PIC 9(2).
+
+       01  I31-JULIANO-HOY                  PIC 9(9).
+       01  I31-JULIANO-ALTA                 PIC 9(9).
+
+      *> Descompuestos de FECALTAINC (formato DD/MM/AAAA) para el
+      *> calculo de dias transcurridos.
+       01  I31-FECHA-ALTA-DESC.
+           05  I31-ALTA-DIA                  PIC 9(2).
+           05  FILLER                        PIC X(1).
+           05  I31-ALTA-MES                  PIC 9(2).
+           05  FILLER                        PIC X(1).
+           05  I31-ALTA-ANO                  PIC 9(4).
+
+      *> Campos de trabajo del algoritmo de dia juliano (aritmetica
+      *> ordinaria, sin funciones intrinsecas de fecha).
+       01  I31-CALC-JULIANO.
+           05  CJ-ANO                         PIC S9(9).
+           05  CJ-MES                         PIC S9(9).
+           05  CJ-DIA                         PIC S9(9).
+           05  CJ-A                           PIC S9(9).
+           05  CJ-Y                           PIC S9(9).
+           05  CJ-M                           PIC S9(9).
+           05  CJ-RESULTADO                   PIC S9(9).
+
+       01  I31-CLAVE-QUIEBRE.
+           05  I31-QB-CODRAZ                 PIC 9(4).
+           05  I31-QB-TIPOINC                PIC 9(3).
+       01  I31-CLAVE-QUIEBRE-ANT             PIC X(7)   VALUE HIGH-VALUES.
+
+       01  I31-CONTADORES.
+           05  I31-CONT-LEIDAS                PIC 9(9)  VALUE ZERO.
+           05  I31-CONT-SELECCIONADAS         PIC 9(9)  VALUE ZERO.
+           05  I31-CONT-GRUPO                 PIC 9(9)  VALUE ZERO.
+
+       01  I31-EDIT-DIAS                    PIC ZZZZ9.
+       01  I31-EDIT-NUMINC                  PIC ZZZZZZZZ9.
+       01  I31-LINEA-EDIT                   PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-SELECCIONAR THRU 2000-EXIT
+               UNTIL I31-INCINT-EOF
+           PERFORM 5000-EMITIR-REPORTE THRU 5000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           IF I31-PARM-OK
+               READ F-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-DIAS-SLA OF REG-PARM45031 > ZERO
+                           MOVE PARM-DIAS-SLA OF REG-PARM45031
+                               TO I31-DIAS-SLA
+                       END-IF
+               END-READ
+               CLOSE F-PARM
+           END-IF
+
+           ACCEPT I31-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE I31-HOY-ANO TO CJ-ANO
+           MOVE I31-HOY-MES TO CJ-MES
+           MOVE I31-HOY-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO I31-JULIANO-HOY
+
+           OPEN INPUT F-TBINCINT
+           OPEN OUTPUT F-REPORTE
+           SORT F-ORDEN
+               ON ASCENDING KEY ORD-CODRAZ ORD-TIPOINC
+               INPUT PROCEDURE IS 3000-SELECCIONAR-INCIDENCIAS
+                   THRU 3000-EXIT
+               OUTPUT PROCEDURE IS 4000-CONSUMIR-ORDEN THRU 4000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-SELECCIONAR.
+      *>    Paragrafo requerido por la estructura MAINLINE, pero toda
+      *>    la seleccion ocurre dentro del SORT (input procedure); se
+      *>    marca fin inmediatamente para no repetir el bucle.
+      *>----------------------------------------------------------------*
+           SET I31-INCINT-EOF TO TRUE.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-SELECCIONAR-INCIDENCIAS.
+      *>    Input procedure del SORT: lee TBINCINT secuencial completo,
+      *>    filtra INDINCPEN activo y antiguedad > umbral de SLA, y
+      *>    libera al SORT una linea de trabajo por cada una.
+      *>----------------------------------------------------------------*
+           PERFORM 3100-LEER-INCINT THRU 3100-EXIT
+           PERFORM 3200-TRATAR-INCIDENCIA THRU 3200-EXIT
+               UNTIL I31-INCINT-EOF.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-LEER-INCINT.
+      *>----------------------------------------------------------------*
+           READ F-TBINCINT NEXT RECORD
+               AT END
+                   SET I31-INCINT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO I31-CONT-LEIDAS
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-TRATAR-INCIDENCIA.
+      *>----------------------------------------------------------------*
+           IF INDINCPEN OF TBINCINT = "S"
+               PERFORM 3300-EVALUAR-ANTIGUEDAD THRU 3300-EXIT
+           END-IF
+
+           PERFORM 3100-LEER-INCINT THRU 3100-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3300-EVALUAR-ANTIGUEDAD.
+      *>----------------------------------------------------------------*
+           MOVE FECALTAINC OF TBINCINT TO I31-FECHA-ALTA-DESC
+           MOVE I31-ALTA-ANO TO CJ-ANO
+           MOVE I31-ALTA-MES TO CJ-MES
+           MOVE I31-ALTA-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO I31-JULIANO-ALTA
+
+           IF I31-JULIANO-HOY - I31-JULIANO-ALTA > I31-DIAS-SLA
+               ADD 1 TO I31-CONT-SELECCIONADAS
+               MOVE CODRAZ  OF TBINCINT TO ORD-CODRAZ
+               MOVE TIPOINC OF TBINCINT TO ORD-TIPOINC
+               MOVE CODENT  OF TBINCINT TO ORD-CODENT
+               MOVE NUMINC  OF TBINCINT TO ORD-NUMINC
+               MOVE FECALTAINC OF TBINCINT TO ORD-FECALTAINC
+               COMPUTE ORD-DIASTRANS =
+                   I31-JULIANO-HOY - I31-JULIANO-ALTA
+               MOVE CODCOM    OF TBINCINT TO ORD-CODCOM
+               MOVE NOMCOMRED OF TBINCINT TO ORD-NOMCOMRED
+               MOVE PAN       OF TBINCINT TO ORD-PAN
+               RELEASE REG-ORD45031
+           END-IF.
+
+       3300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-CONSUMIR-ORDEN.
+      *>    Output procedure del SORT: recorre el archivo ordenado por
+      *>    CODRAZ/TIPOINC emitiendo una linea de encabezado de grupo
+      *>    en cada quiebre y una linea de subtotal al cerrarlo.
+      *>----------------------------------------------------------------*
+           PERFORM 4100-RETORNAR-ORDEN THRU 4100-EXIT
+           PERFORM 4200-TRATAR-ORDEN THRU 4200-EXIT
+               UNTIL I31-FIN-ORDEN.
+
+           IF I31-CLAVE-QUIEBRE-ANT NOT = HIGH-VALUES
+               PERFORM 4400-EMITIR-SUBTOTAL THRU 4400-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4100-RETORNAR-ORDEN.
+      *>----------------------------------------------------------------*
+           RETURN F-ORDEN
+               AT END
+                   SET I31-FIN-ORDEN TO TRUE
+           END-RETURN.
+
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4200-TRATAR-ORDEN.
+      *>----------------------------------------------------------------*
+           MOVE ORD-CODRAZ  TO I31-QB-CODRAZ
+           MOVE ORD-TIPOINC TO I31-QB-TIPOINC
+
+           IF I31-CLAVE-QUIEBRE NOT = I31-CLAVE-QUIEBRE-ANT
+               IF I31-CLAVE-QUIEBRE-ANT NOT = HIGH-VALUES
+                   PERFORM 4400-EMITIR-SUBTOTAL THRU 4400-EXIT
+               END-IF
+               PERFORM 4300-EMITIR-ENCABEZADO-GRUPO THRU 4300-EXIT
+               MOVE I31-CLAVE-QUIEBRE TO I31-CLAVE-QUIEBRE-ANT
+               MOVE ZERO TO I31-CONT-GRUPO
+           END-IF
+
+           PERFORM 4500-EMITIR-DETALLE THRU 4500-EXIT
+           ADD 1 TO I31-CONT-GRUPO
+
+           PERFORM 4100-RETORNAR-ORDEN THRU 4100-EXIT.
+
+       4200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4300-EMITIR-ENCABEZADO-GRUPO.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO I31-LINEA-EDIT
+           STRING "RAZON " ORD-CODRAZ "  TIPO DE INCIDENCIA "
+               ORD-TIPOINC DELIMITED BY SIZE INTO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO I31-LINEA-EDIT
+           MOVE "  NUMINC     ENTIDAD  FEC.ALTA    DIAS  COMERCIO"
+               TO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       4300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4400-EMITIR-SUBTOTAL.
+      *>----------------------------------------------------------------*
+           MOVE I31-CONT-GRUPO TO I31-EDIT-DIAS
+           MOVE SPACES TO I31-LINEA-EDIT
+           STRING "  TOTAL INCIDENCIAS DEL GRUPO: " I31-EDIT-DIAS
+               DELIMITED BY SIZE INTO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       4400-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4500-EMITIR-DETALLE.
+      *>----------------------------------------------------------------*
+           MOVE ORD-NUMINC TO I31-EDIT-NUMINC
+           MOVE ORD-DIASTRANS TO I31-EDIT-DIAS
+           MOVE SPACES TO I31-LINEA-EDIT
+           STRING "  " I31-EDIT-NUMINC "  " ORD-CODENT "  "
+               ORD-FECALTAINC "  " I31-EDIT-DIAS "  " ORD-NOMCOMRED
+               DELIMITED BY SIZE INTO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       4500-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       5000-EMITIR-REPORTE.
+      *>    Resumen final del reporte (la impresion detallada ya se
+      *>    escribio en el output procedure del SORT).
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO I31-LINEA-EDIT
+           MOVE I31-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       5000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-CALCULAR-JULIANO.
+      *>    Convierte CJ-ANO/CJ-MES/CJ-DIA a un numero de dia juliano en
+      *>    CJ-RESULTADO, usando la formula clasica de calendario
+      *>    proleptico gregoriano (solo aritmetica entera ordinaria).
+      *>----------------------------------------------------------------*
+           COMPUTE CJ-A = (14 - CJ-MES) / 12
+           COMPUTE CJ-Y = CJ-ANO + 4800 - CJ-A
+           COMPUTE CJ-M = CJ-MES + (12 * CJ-A) - 3
+           COMPUTE CJ-RESULTADO =
+               CJ-DIA
+               + ((153 * CJ-M) + 2) / 5
+               + (365 * CJ-Y)
+               + (CJ-Y / 4)
+               - (CJ-Y / 100)
+               + (CJ-Y / 400)
+               - 32045.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-TBINCINT
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45031 - INCIDENCIAS LEIDAS        = "
+               I31-CONT-LEIDAS
+           DISPLAY "MPJ45031 - INCIDENCIAS SOBRE SLA     = "
+               I31-CONT-SELECCIONADAS.
+
+       9000-EXIT.
+           EXIT.
