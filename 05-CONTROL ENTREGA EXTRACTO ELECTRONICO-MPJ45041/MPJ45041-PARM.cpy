@@ -0,0 +1,7 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45041-PARM
+*> Parametros del control de entrega del extracto electronico.
+*> ---------------------------------------------------------------
+01	REG-PARM45041.
+		02	PARM-MAX-FALLOS	PIC 9(2).
+		02	PARM-MEDIO-FALLBACK	PIC X(2).
