@@ -0,0 +1,15 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45041-RESENVIO
+*> Registro de resultado de envio de extracto electronico, tal
+*> como lo reporta el motor de mensajeria (confirmacion o rebote)
+*> por cuenta y ciclo.
+*> ---------------------------------------------------------------
+01	REG-RESENVIO.
+		02	RE-CODENT	PIC X(4).
+		02	RE-CENTALTA	PIC X(4).
+		02	RE-CUENTA	PIC X(12).
+		02	RE-CICLOENV	PIC 9(6).
+		02	RE-MEDIOENVIO	PIC X(2).
+		02	RE-INDRESULTADO	PIC X(1).
+			88	RE-RESULTADO-EXITOSO	VALUE 'E'.
+			88	RE-RESULTADO-FALLIDO	VALUE 'F'.
