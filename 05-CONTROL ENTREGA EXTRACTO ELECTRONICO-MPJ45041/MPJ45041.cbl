@@ -0,0 +1,336 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45041
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - EXTRACTOS ELECTRONICOS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Actualiza el control de entrega del extracto electronico
+      *>     (TBMEDENVDLV) con los resultados que reporta el motor de
+      *>     envio (REG-RESENVIO) para cada cuenta/ciclo: estado del
+      *>     intento, contador de intentos del ciclo y racha de fallos
+      *>     consecutivos. Cuando la racha de fallos de una cuenta llega
+      *>     a PARM-MAX-FALLOS, cambia automaticamente el MEDIOENVIO de
+      *>     la cuenta en TBMEDENV_ECTA hacia el medio de contingencia
+      *>     (PARM-MEDIO-FALLBACK, tipicamente correo fisico) para que
+      *>     un rebote silencioso no le siga dejando al cliente sin
+      *>     extracto.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45041.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RESENVIO ASSIGN TO "RESENV41"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS D41-STATUS-RESENVIO.
+
+           SELECT F-MEDENVDLV ASSIGN TO "MEDENVDLV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DL-CLAVE
+               FILE STATUS IS D41-STATUS-MEDENVDLV.
+
+           SELECT F-MEDENV-ECTA ASSIGN TO "MEDENVECTA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ME-CLAVE
+               FILE STATUS IS D41-STATUS-MEDENVECTA.
+
+           SELECT F-FALLBACK ASSIGN TO "FALLBK41"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS D41-STATUS-FALLBACK.
+
+           SELECT F-PARM ASSIGN TO "PARMJ41"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS D41-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RESENVIO.
+       COPY "MPJ45041-RESENVIO.cpy".
+
+       FD  F-MEDENVDLV.
+       COPY "TBMEDENVDLV.cpy".
+
+       FD  F-MEDENV-ECTA.
+       COPY "TBMEDENV_ECTA.cpy".
+
+       FD  F-FALLBACK
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-FALLBACK               PIC X(132).
+
+       FD  F-PARM.
+       COPY "MPJ45041-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  D41-STATUS-RESENVIO              PIC X(2).
+           88  D41-RESENVIO-OK                 VALUE "00".
+           88  D41-RESENVIO-EOF                 VALUE "10".
+
+       01  D41-STATUS-MEDENVDLV             PIC X(2).
+           88  D41-MEDENVDLV-OK                 VALUE "00".
+           88  D41-MEDENVDLV-NOTFOUND           VALUE "23".
+
+       01  D41-STATUS-MEDENVECTA            PIC X(2).
+           88  D41-MEDENVECTA-OK                VALUE "00".
+
+       01  D41-STATUS-FALLBACK              PIC X(2).
+       01  D41-STATUS-PARM                  PIC X(2).
+           88  D41-PARM-OK                       VALUE "00".
+
+       01  D41-IND-FIN-RESENVIO              PIC X(1)  VALUE "N".
+           88  D41-FIN-RESENVIO                    VALUE "S".
+
+       01  D41-MAX-FALLOS                    PIC 9(2)  VALUE 3.
+       01  D41-MEDIO-FALLBACK                PIC X(2)  VALUE "CO".
+
+       01  D41-FECHA-HOY                     PIC X(10).
+       01  D41-FECHA-SIS.
+           05  D41-FS-ANO                     PIC 9(4).
+           05  D41-FS-MES                     PIC 9(2).
+           05  D41-FS-DIA                     PIC 9(2).
+
+       01  D41-CONTADORES.
+           05  D41-CONT-LEIDOS                PIC 9(9) VALUE ZERO.
+           05  D41-CONT-EXITOSOS               PIC 9(9) VALUE ZERO.
+           05  D41-CONT-FALLIDOS               PIC 9(9) VALUE ZERO.
+           05  D41-CONT-FALLBACKS              PIC 9(9) VALUE ZERO.
+
+       01  D41-LINEA-EDIT                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESAR-RESENVIO THRU 2000-EXIT
+               UNTIL D41-FIN-RESENVIO
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           IF D41-PARM-OK
+               READ F-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MAX-FALLOS OF REG-PARM45041 > ZERO
+                           MOVE PARM-MAX-FALLOS OF REG-PARM45041
+                               TO D41-MAX-FALLOS
+                       END-IF
+                       IF PARM-MEDIO-FALLBACK OF REG-PARM45041
+                               NOT = SPACES
+                           MOVE PARM-MEDIO-FALLBACK OF REG-PARM45041
+                               TO D41-MEDIO-FALLBACK
+                       END-IF
+               END-READ
+               CLOSE F-PARM
+           END-IF
+
+           ACCEPT D41-FECHA-SIS FROM DATE YYYYMMDD
+           STRING D41-FS-DIA "/" D41-FS-MES "/" D41-FS-ANO
+               DELIMITED BY SIZE INTO D41-FECHA-HOY
+
+           OPEN INPUT F-RESENVIO
+           OPEN I-O   F-MEDENVDLV
+           OPEN I-O   F-MEDENV-ECTA
+           OPEN OUTPUT F-FALLBACK
+
+           PERFORM 1100-LEER-RESENVIO THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1100-LEER-RESENVIO.
+      *>----------------------------------------------------------------*
+           READ F-RESENVIO
+               AT END
+                   SET D41-FIN-RESENVIO TO TRUE
+               NOT AT END
+                   ADD 1 TO D41-CONT-LEIDOS
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-PROCESAR-RESENVIO.
+      *>----------------------------------------------------------------*
+           PERFORM 3000-LEER-O-CREAR-DLV THRU 3000-EXIT
+           PERFORM 3100-ACTUALIZAR-DLV THRU 3100-EXIT
+
+           IF NUMFALLOSCONSEC OF TBMEDENVDLV >= D41-MAX-FALLOS
+               PERFORM 4000-APLICAR-FALLBACK THRU 4000-EXIT
+           END-IF
+
+           PERFORM 3900-GRABAR-DLV THRU 3900-EXIT
+           PERFORM 1100-LEER-RESENVIO THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-LEER-O-CREAR-DLV.
+      *>----------------------------------------------------------------*
+           MOVE RE-CODENT   OF REG-RESENVIO TO CODENT   OF DL-CLAVE
+           MOVE RE-CENTALTA OF REG-RESENVIO TO CENTALTA OF DL-CLAVE
+           MOVE RE-CUENTA   OF REG-RESENVIO TO CUENTA   OF DL-CLAVE
+
+           READ F-MEDENVDLV
+               INVALID KEY
+                   PERFORM 3010-INICIALIZAR-DLV THRU 3010-EXIT
+           END-READ.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3010-INICIALIZAR-DLV.
+      *>----------------------------------------------------------------*
+           INITIALIZE TBMEDENVDLV
+           MOVE RE-CODENT   OF REG-RESENVIO TO CODENT   OF DL-CLAVE
+           MOVE RE-CENTALTA OF REG-RESENVIO TO CENTALTA OF DL-CLAVE
+           MOVE RE-CUENTA   OF REG-RESENVIO TO CUENTA   OF DL-CLAVE
+           MOVE ZERO TO NUMINTENTOSCICLO OF TBMEDENVDLV
+           MOVE ZERO TO NUMFALLOSCONSEC OF TBMEDENVDLV
+           MOVE "N" TO INDCONFENTREGA OF TBMEDENVDLV
+           MOVE "N" TO INDFALLBACKAPL OF TBMEDENVDLV.
+
+       3010-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-ACTUALIZAR-DLV.
+      *>    Si el ciclo del resultado no coincide con el ciclo guardado
+      *>    se trata como el arranque de un ciclo nuevo (se reinician
+      *>    los intentos del ciclo, pero la racha de fallos consecutivos
+      *>    sigue viva entre ciclos: es lo que dispara el fallback).
+      *>----------------------------------------------------------------*
+           IF RE-CICLOENV OF REG-RESENVIO NOT = CICLOENV OF TBMEDENVDLV
+               MOVE RE-CICLOENV OF REG-RESENVIO TO CICLOENV
+                   OF TBMEDENVDLV
+               MOVE ZERO TO NUMINTENTOSCICLO OF TBMEDENVDLV
+           END-IF
+
+           ADD 1 TO NUMINTENTOSCICLO OF TBMEDENVDLV
+           MOVE RE-MEDIOENVIO OF REG-RESENVIO TO MEDIOENVIOUSADO
+               OF TBMEDENVDLV
+           MOVE D41-FECHA-HOY TO FECULTINTENTO OF TBMEDENVDLV
+
+           IF RE-RESULTADO-EXITOSO OF REG-RESENVIO
+               ADD 1 TO D41-CONT-EXITOSOS
+               SET DL-ENVIADO OF TBMEDENVDLV TO TRUE
+               MOVE "S" TO INDCONFENTREGA OF TBMEDENVDLV
+               MOVE D41-FECHA-HOY TO FECULTCONFIRM OF TBMEDENVDLV
+               MOVE ZERO TO NUMFALLOSCONSEC OF TBMEDENVDLV
+           ELSE
+               ADD 1 TO D41-CONT-FALLIDOS
+               SET DL-FALLIDO OF TBMEDENVDLV TO TRUE
+               MOVE "N" TO INDCONFENTREGA OF TBMEDENVDLV
+               ADD 1 TO NUMFALLOSCONSEC OF TBMEDENVDLV
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-APLICAR-FALLBACK.
+      *>    N fallos consecutivos: pasa la cuenta a su medio de envio
+      *>    de contingencia en TBMEDENV_ECTA y reinicia la racha para
+      *>    darle una oportunidad limpia al canal nuevo.
+      *>----------------------------------------------------------------*
+           MOVE CODENT   OF DL-CLAVE OF TBMEDENVDLV TO CODENT
+               OF ME-CLAVE
+           MOVE CENTALTA OF DL-CLAVE OF TBMEDENVDLV TO CENTALTA
+               OF ME-CLAVE
+           MOVE CUENTA   OF DL-CLAVE OF TBMEDENVDLV TO CUENTA
+               OF ME-CLAVE
+
+           READ F-MEDENV-ECTA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF MEDIOENVIO OF TBMEDENV_ECTA
+                           NOT = D41-MEDIO-FALLBACK
+                       MOVE D41-MEDIO-FALLBACK TO MEDIOENVIO
+                           OF TBMEDENV_ECTA
+                       REWRITE TBMEDENV_ECTA
+                       ADD 1 TO D41-CONT-FALLBACKS
+                       MOVE "S" TO INDFALLBACKAPL OF TBMEDENVDLV
+                       MOVE ZERO TO NUMFALLOSCONSEC OF TBMEDENVDLV
+                       PERFORM 4100-EMITIR-LINEA-FALLBACK THRU
+                           4100-EXIT
+                   END-IF
+           END-READ.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4100-EMITIR-LINEA-FALLBACK.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO D41-LINEA-EDIT
+           STRING "CUENTA " CUENTA OF ME-CLAVE
+               " CAMBIO A MEDIOENVIO " D41-MEDIO-FALLBACK
+               " TRAS " D41-MAX-FALLOS " FALLOS CONSECUTIVOS"
+               DELIMITED BY SIZE INTO D41-LINEA-EDIT
+           MOVE D41-LINEA-EDIT TO REG-LINEA-FALLBACK
+           WRITE REG-LINEA-FALLBACK.
+
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3900-GRABAR-DLV.
+      *>----------------------------------------------------------------*
+           IF D41-MEDENVDLV-NOTFOUND
+               WRITE TBMEDENVDLV
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           ELSE
+               REWRITE TBMEDENVDLV
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF.
+
+       3900-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-RESENVIO
+           CLOSE F-MEDENVDLV
+           CLOSE F-MEDENV-ECTA
+           CLOSE F-FALLBACK
+
+           DISPLAY "MPJ45041 - RESULTADOS LEIDOS      = " D41-CONT-LEIDOS
+           DISPLAY "MPJ45041 - ENVIOS EXITOSOS        = "
+               D41-CONT-EXITOSOS
+           DISPLAY "MPJ45041 - ENVIOS FALLIDOS        = "
+               D41-CONT-FALLIDOS
+           DISPLAY "MPJ45041 - CUENTAS PASADAS A FALLBACK = "
+               D41-CONT-FALLBACKS.
+
+       9000-EXIT.
+           EXIT.
