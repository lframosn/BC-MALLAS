@@ -0,0 +1,8 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45051-PARM
+*> Parametros del reporte de plasticos varados en transito.
+*> ---------------------------------------------------------------
+01	REG-PARM45051.
+		02	PARM-DIAS-ALERTA	PIC 9(3).
+		02	PARM-DIAS-BLOQUEO	PIC 9(3).
+		02	PARM-CODBLQ-TRANSITO	PIC 9(2).
