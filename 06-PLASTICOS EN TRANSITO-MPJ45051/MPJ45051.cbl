@@ -0,0 +1,331 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45051
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - EMISION DE PLASTICOS
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Recorre TBPLASTI buscando plasticos con FECENVEST informado
+      *>     que nunca recibieron FECRECEST ni FECACUSER: tarjetas
+      *>     varadas en la distribucion. Los que superan
+      *>     PARM-DIAS-ALERTA se listan como alerta; los que superan el
+      *>     umbral mas largo PARM-DIAS-BLOQUEO ademas disparan un
+      *>     bloqueo automatico de la cuenta en TBBLQCTA con el motivo
+      *>     dedicado PARM-CODBLQ-TRANSITO, para que un plastico perdido
+      *>     en camino no se pueda activar ni usar antes de que alguien
+      *>     confirme su entrega.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> 09/08/2026  JRM     SE QUITA MOVE DE CODBLQ A MOTBLQ EN
+      *>                     4100-GRABAR-BLOQUEO (CAMPO INDEPENDIENTE)
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45051.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TBPLASTI ASSIGN TO "TBPLASTI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PL-CLAVE
+               FILE STATUS IS T51-STATUS-PLASTI.
+
+           SELECT F-TBBLQCTA ASSIGN TO "TBBLQCTA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BL-CLAVE
+               FILE STATUS IS T51-STATUS-BLQCTA.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45051"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS T51-STATUS-REPORTE.
+
+           SELECT F-PARM ASSIGN TO "PARMJ51"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS T51-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TBPLASTI.
+       COPY "TBPLASTI.cpy".
+
+       FD  F-TBBLQCTA.
+       COPY "TBBLQCTA.cpy".
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       FD  F-PARM.
+       COPY "MPJ45051-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  T51-STATUS-PLASTI                PIC X(2).
+           88  T51-PLASTI-OK                    VALUE "00".
+           88  T51-PLASTI-EOF                    VALUE "10".
+
+       01  T51-STATUS-BLQCTA                PIC X(2).
+           88  T51-BLQCTA-OK                     VALUE "00".
+           88  T51-BLQCTA-NOTFOUND               VALUE "23".
+
+       01  T51-STATUS-REPORTE               PIC X(2).
+       01  T51-STATUS-PARM                  PIC X(2).
+           88  T51-PARM-OK                       VALUE "00".
+
+       01  T51-IND-FIN-PLASTI                PIC X(1)  VALUE "N".
+           88  T51-FIN-PLASTI                       VALUE "S".
+
+       01  T51-DIAS-ALERTA                   PIC 9(3)  VALUE 10.
+       01  T51-DIAS-BLOQUEO                   PIC 9(3) VALUE 30.
+       01  T51-CODBLQ-TRANSITO                PIC 9(2) VALUE 90.
+
+       01  T51-FECHA-HOY.
+           05  T51-HOY-ANO                     PIC 9(4).
+           05  T51-HOY-MES                     PIC 9(2).
+           05  T51-HOY-DIA                     PIC 9(2).
+
+       01  T51-JULIANO-HOY                   PIC 9(9).
+       01  T51-JULIANO-ENVIO                 PIC 9(9).
+       01  T51-DIAS-TRANSITO                 PIC 9(5).
+
+       01  T51-FECHA-DESC.
+           05  T51-FD-DIA                      PIC 9(2).
+           05  FILLER                          PIC X(1).
+           05  T51-FD-MES                      PIC 9(2).
+           05  FILLER                          PIC X(1).
+           05  T51-FD-ANO                      PIC 9(4).
+
+       01  T51-CALC-JULIANO.
+           05  CJ-ANO                          PIC S9(9).
+           05  CJ-MES                          PIC S9(9).
+           05  CJ-DIA                          PIC S9(9).
+           05  CJ-A                            PIC S9(9).
+           05  CJ-Y                            PIC S9(9).
+           05  CJ-M                            PIC S9(9).
+           05  CJ-RESULTADO                    PIC S9(9).
+
+       01  T51-CONTADORES.
+           05  T51-CONT-LEIDOS                 PIC 9(9) VALUE ZERO.
+           05  T51-CONT-ALERTA                 PIC 9(9) VALUE ZERO.
+           05  T51-CONT-BLOQUEADOS              PIC 9(9) VALUE ZERO.
+
+       01  T51-EDIT-DIAS                     PIC ZZZZ9.
+       01  T51-EDIT-NUMPLASTICO               PIC Z(11)9.
+       01  T51-LINEA-EDIT                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-LEER-PLASTI THRU 2000-EXIT
+           PERFORM 3000-TRATAR-PLASTICO THRU 3000-EXIT
+               UNTIL T51-FIN-PLASTI
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           IF T51-PARM-OK
+               READ F-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-DIAS-ALERTA OF REG-PARM45051 > ZERO
+                           MOVE PARM-DIAS-ALERTA OF REG-PARM45051
+                               TO T51-DIAS-ALERTA
+                       END-IF
+                       IF PARM-DIAS-BLOQUEO OF REG-PARM45051 > ZERO
+                           MOVE PARM-DIAS-BLOQUEO OF REG-PARM45051
+                               TO T51-DIAS-BLOQUEO
+                       END-IF
+                       IF PARM-CODBLQ-TRANSITO OF REG-PARM45051 > ZERO
+                           MOVE PARM-CODBLQ-TRANSITO OF REG-PARM45051
+                               TO T51-CODBLQ-TRANSITO
+                       END-IF
+               END-READ
+               CLOSE F-PARM
+           END-IF
+
+           ACCEPT T51-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE T51-HOY-ANO TO CJ-ANO
+           MOVE T51-HOY-MES TO CJ-MES
+           MOVE T51-HOY-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO T51-JULIANO-HOY
+
+           OPEN INPUT F-TBPLASTI
+           OPEN I-O   F-TBBLQCTA
+           OPEN OUTPUT F-REPORTE
+
+           MOVE SPACES TO T51-LINEA-EDIT
+           MOVE "PLASTICOS VARADOS EN TRANSITO" TO T51-LINEA-EDIT
+           MOVE T51-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO T51-LINEA-EDIT
+           MOVE "  CUENTA        PLASTICO      FEC.ENVIO   DIAS EST."
+               TO T51-LINEA-EDIT
+           MOVE T51-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-LEER-PLASTI.
+      *>----------------------------------------------------------------*
+           READ F-TBPLASTI NEXT RECORD
+               AT END
+                   SET T51-FIN-PLASTI TO TRUE
+               NOT AT END
+                   ADD 1 TO T51-CONT-LEIDOS
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-TRATAR-PLASTICO.
+      *>----------------------------------------------------------------*
+           IF FECENVEST OF TBPLASTI NOT = SPACES
+               AND FECRECEST OF TBPLASTI = SPACES
+               AND FECACUSER OF TBPLASTI = SPACES
+               PERFORM 3100-EVALUAR-TRANSITO THRU 3100-EXIT
+           END-IF
+
+           PERFORM 2000-LEER-PLASTI THRU 2000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-EVALUAR-TRANSITO.
+      *>----------------------------------------------------------------*
+           MOVE FECENVEST OF TBPLASTI TO T51-FECHA-DESC
+           MOVE T51-FD-ANO TO CJ-ANO
+           MOVE T51-FD-MES TO CJ-MES
+           MOVE T51-FD-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO T51-JULIANO-ENVIO
+           COMPUTE T51-DIAS-TRANSITO =
+               T51-JULIANO-HOY - T51-JULIANO-ENVIO
+
+           IF T51-DIAS-TRANSITO > T51-DIAS-ALERTA
+               ADD 1 TO T51-CONT-ALERTA
+               PERFORM 3200-EMITIR-DETALLE THRU 3200-EXIT
+               IF T51-DIAS-TRANSITO > T51-DIAS-BLOQUEO
+                   PERFORM 4000-ASEGURAR-BLOQUEO THRU 4000-EXIT
+               END-IF
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-EMITIR-DETALLE.
+      *>----------------------------------------------------------------*
+           MOVE NUMPLASTICO OF PL-CLAVE TO T51-EDIT-NUMPLASTICO
+           MOVE T51-DIAS-TRANSITO TO T51-EDIT-DIAS
+           MOVE SPACES TO T51-LINEA-EDIT
+           STRING "  " CUENTA OF PL-CLAVE "  " T51-EDIT-NUMPLASTICO
+               "  " FECENVEST OF TBPLASTI "  " T51-EDIT-DIAS
+               DELIMITED BY SIZE INTO T51-LINEA-EDIT
+           MOVE T51-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-ASEGURAR-BLOQUEO.
+      *>    Solo escribe el bloqueo si la cuenta todavia no lo tiene con
+      *>    el mismo motivo (para no reintentar en cada corrida).
+      *>----------------------------------------------------------------*
+           MOVE CODENT   OF PL-CLAVE TO CODENT   OF BL-CLAVE
+           MOVE CENTALTA OF PL-CLAVE TO CENTALTA OF BL-CLAVE
+           MOVE CUENTA   OF PL-CLAVE TO CUENTA   OF BL-CLAVE
+           MOVE T51-CODBLQ-TRANSITO TO CODBLQ OF BL-CLAVE
+
+           READ F-TBBLQCTA
+               INVALID KEY
+                   PERFORM 4100-GRABAR-BLOQUEO THRU 4100-EXIT
+           END-READ.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4100-GRABAR-BLOQUEO.
+      *>----------------------------------------------------------------*
+           INITIALIZE TBBLQCTA
+           MOVE CODENT   OF PL-CLAVE TO CODENT   OF BL-CLAVE
+           MOVE CENTALTA OF PL-CLAVE TO CENTALTA OF BL-CLAVE
+           MOVE CUENTA   OF PL-CLAVE TO CUENTA   OF BL-CLAVE
+           MOVE T51-CODBLQ-TRANSITO TO CODBLQ OF BL-CLAVE
+           MOVE "PLASTICO EXTRAVIADO EN TRANSITO" TO TEXBLQ
+               OF TBBLQCTA
+           MOVE "N" TO INDBLQEXT OF TBBLQCTA
+
+           STRING T51-HOY-DIA "/" T51-HOY-MES "/" T51-HOY-ANO
+               DELIMITED BY SIZE INTO FECULTBLQ OF TBBLQCTA
+
+           WRITE TBBLQCTA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO T51-CONT-BLOQUEADOS
+           END-WRITE.
+
+       4100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-CALCULAR-JULIANO.
+      *>    Convierte CJ-ANO/CJ-MES/CJ-DIA a numero de dia juliano en
+      *>    CJ-RESULTADO (aritmetica entera ordinaria).
+      *>----------------------------------------------------------------*
+           COMPUTE CJ-A = (14 - CJ-MES) / 12
+           COMPUTE CJ-Y = CJ-ANO + 4800 - CJ-A
+           COMPUTE CJ-M = CJ-MES + (12 * CJ-A) - 3
+           COMPUTE CJ-RESULTADO =
+               CJ-DIA
+               + ((153 * CJ-M) + 2) / 5
+               + (365 * CJ-Y)
+               + (CJ-Y / 4)
+               - (CJ-Y / 100)
+               + (CJ-Y / 400)
+               - 32045.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-TBPLASTI
+           CLOSE F-TBBLQCTA
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45051 - PLASTICOS LEIDOS       = "
+               T51-CONT-LEIDOS
+           DISPLAY "MPJ45051 - EN ALERTA DE TRANSITO  = "
+               T51-CONT-ALERTA
+           DISPLAY "MPJ45051 - CUENTAS BLOQUEADAS     = "
+               T51-CONT-BLOQUEADOS.
+
+       9000-EXIT.
+           EXIT.
