@@ -0,0 +1,146 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45061-VISTAS
+*> Vistas de trabajo que superponen los blobs REGANT/REGACT de
+*> TBHISMOD (X(1024)) con el layout real de cada tabla auditada,
+*> para poder comparar campo a campo la imagen anterior contra la
+*> actual. Una pareja ANT/ACT por cada tabla soportada. Todas las
+*> vistas ANT redefinen D-BUF-ANT y deben quedar juntas justo
+*> despues de esa definicion (y lo mismo para las ACT sobre
+*> D-BUF-ACT), porque REDEFINES exige seguir de inmediato al
+*> item que redefine.
+*> ---------------------------------------------------------------
+01	D-BUF-ANT	PIC X(1024).
+
+*> ---- TBTARJET (imagen anterior) --------------------------------
+01	D-TAR-ANT	REDEFINES D-BUF-ANT.
+		02	TJ-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CODMAR 	PIC 9(2) COMP-3.
+			03	INDTIPT 	PIC 9(2) COMP-3.
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	NUMBENCTA 	PIC 9(5) COMP-3.
+		02	NUMPLASTICO  	PIC 9(12) COMP-3.
+		02	TIPBON 	PIC X(6).
+		02	PAN 	PIC X(22).
+		02	PANANT 	PIC X(22).
+		02	FECALTA 	PIC X(10).
+		02	FECULTUSO 	PIC X(10).
+		02	INDSITTAR 	PIC 9(2) COMP-3.
+		02	INDULTTAR 	PIC X(2).
+		02	INDNOREN 	PIC 9(1) COMP-3.
+		02	CODBLQ 	PIC 9(2) COMP-3.
+		02	FECULTBLQ 	PIC X(10).
+		02	TEXBLQ 	PIC X(30).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA 	PIC X(2).
+		02	FECCADTAR 	PIC 9(6) COMP-3.
+		02	FECCADTARANT 	PIC 9(6) COMP-3.
+		02	FECCOBCUO 	PIC 9(6) COMP-3.
+
+*> ---- TBFINCUO (imagen anterior) ---------------------------------
+01	D-FIN-ANT	REDEFINES D-BUF-ANT.
+		02	FI-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CLAMON 	PIC 9(3) COMP-3.
+			03	CODTIPC 	PIC X(4).
+			03	NUMOPECUO 	PIC 9(6) COMP-3.
+			03	NUMFINAN 	PIC 9(3) COMP-3.
+		02	PORINT  	PIC 9(3)V9999 COMP-3.
+		02	TOTCUOTAS 	PIC 9(9) COMP-3.
+		02	IMPCUOTA 	PIC 9(15)V99 COMP-3.
+		02	NUMCUOPAG 	PIC 9(9) COMP-3.
+		02	NUMMESFIN 	PIC X(12).
+		02	IMPTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPINTTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPAMORT 	PIC 9(15)V99 COMP-3.
+		02	IMPINTAMORT 	PIC 9(15)V99 COMP-3.
+		02	FECULTLIQ 	PIC X(10).
+		02	FECALTA 	PIC X(10).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA  	PIC X(2).
+		02	NUMULTCUO  	PIC 9(9) COMP-3.
+		02	INTCARPTE 	PIC 9(15)V99 COMP-3.
+		02	ESTCONT 	PIC 9(1) COMP-3.
+
+*> ---- TBBLQCTA (imagen anterior) ----------------------------------
+01	D-BLQ-ANT	REDEFINES D-BUF-ANT.
+		02	BL-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CODBLQ 	PIC 9(2) COMP-3.
+		02	FECULTBLQ 	PIC X(10).
+		02	TEXBLQ  	PIC X(30).
+		02	INDBLQEXT 	PIC X(1).
+		02	MOTBLQ 	PIC 9(2) COMP-3.
+
+01	D-BUF-ACT	PIC X(1024).
+
+*> ---- TBTARJET (imagen actual) ------------------------------------
+01	D-TAR-ACT	REDEFINES D-BUF-ACT.
+		02	TJ-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CODMAR 	PIC 9(2) COMP-3.
+			03	INDTIPT 	PIC 9(2) COMP-3.
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	NUMBENCTA 	PIC 9(5) COMP-3.
+		02	NUMPLASTICO  	PIC 9(12) COMP-3.
+		02	TIPBON 	PIC X(6).
+		02	PAN 	PIC X(22).
+		02	PANANT 	PIC X(22).
+		02	FECALTA 	PIC X(10).
+		02	FECULTUSO 	PIC X(10).
+		02	INDSITTAR 	PIC 9(2) COMP-3.
+		02	INDULTTAR 	PIC X(2).
+		02	INDNOREN 	PIC 9(1) COMP-3.
+		02	CODBLQ 	PIC 9(2) COMP-3.
+		02	FECULTBLQ 	PIC X(10).
+		02	TEXBLQ 	PIC X(30).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA 	PIC X(2).
+		02	FECCADTAR 	PIC 9(6) COMP-3.
+		02	FECCADTARANT 	PIC 9(6) COMP-3.
+		02	FECCOBCUO 	PIC 9(6) COMP-3.
+
+*> ---- TBFINCUO (imagen actual) -------------------------------------
+01	D-FIN-ACT	REDEFINES D-BUF-ACT.
+		02	FI-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CLAMON 	PIC 9(3) COMP-3.
+			03	CODTIPC 	PIC X(4).
+			03	NUMOPECUO 	PIC 9(6) COMP-3.
+			03	NUMFINAN 	PIC 9(3) COMP-3.
+		02	PORINT  	PIC 9(3)V9999 COMP-3.
+		02	TOTCUOTAS 	PIC 9(9) COMP-3.
+		02	IMPCUOTA 	PIC 9(15)V99 COMP-3.
+		02	NUMCUOPAG 	PIC 9(9) COMP-3.
+		02	NUMMESFIN 	PIC X(12).
+		02	IMPTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPINTTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPAMORT 	PIC 9(15)V99 COMP-3.
+		02	IMPINTAMORT 	PIC 9(15)V99 COMP-3.
+		02	FECULTLIQ 	PIC X(10).
+		02	FECALTA 	PIC X(10).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA  	PIC X(2).
+		02	NUMULTCUO  	PIC 9(9) COMP-3.
+		02	INTCARPTE 	PIC 9(15)V99 COMP-3.
+		02	ESTCONT 	PIC 9(1) COMP-3.
+
+*> ---- TBBLQCTA (imagen actual) --------------------------------------
+01	D-BLQ-ACT	REDEFINES D-BUF-ACT.
+		02	BL-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CODBLQ 	PIC 9(2) COMP-3.
+		02	FECULTBLQ 	PIC X(10).
+		02	TEXBLQ  	PIC X(30).
+		02	INDBLQEXT 	PIC X(1).
+		02	MOTBLQ 	PIC 9(2) COMP-3.
