@@ -0,0 +1,408 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45061
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - CUMPLIMIENTO
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Decodifica el rastro de auditoria TBHISMOD. Por cada TABLA
+      *>     soportada (TAR=TBTARJET, FIN=TBFINCUO, BLQ=TBBLQCTA)
+      *>     superpone REGANT/REGACT sobre el layout real de esa tabla
+      *>     y lista solo los campos que cambiaron, junto con
+      *>     USUARIOUMO/CODTERMUMO/FECHAMOD/HORAMOD, para que una
+      *>     revision de cumplimiento no tenga que decodificar el blob
+      *>     a mano tabla por tabla.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL - TAR/FIN/BLQ
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45061.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TBHISMOD ASSIGN TO "TBHISMOD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HM-CLAVE
+               FILE STATUS IS H61-STATUS-HISMOD.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45061"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS H61-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TBHISMOD.
+       COPY "TBHISMOD.cpy".
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  H61-STATUS-HISMOD                PIC X(2).
+           88  H61-HISMOD-OK                    VALUE "00".
+           88  H61-HISMOD-EOF                    VALUE "10".
+
+       01  H61-STATUS-REPORTE               PIC X(2).
+
+       01  H61-IND-FIN-HISMOD                PIC X(1)  VALUE "N".
+           88  H61-FIN-HISMOD                       VALUE "S".
+
+       01  H61-CONTADORES.
+           05  H61-CONT-LEIDOS                 PIC 9(9) VALUE ZERO.
+           05  H61-CONT-DECODIFICADOS          PIC 9(9) VALUE ZERO.
+           05  H61-CONT-NO-SOPORTADOS          PIC 9(9) VALUE ZERO.
+           05  H61-CONT-CAMPOS-CAMBIADOS       PIC 9(9) VALUE ZERO.
+
+       01  H61-LINEA-EDIT                    PIC X(132).
+       01  H61-NOMBRE-CAMPO                  PIC X(15)  VALUE "NUMPLASTICO".
+       01  H61-VALOR-ANT-EDIT                PIC X(30).
+       01  H61-VALOR-ACT-EDIT                PIC X(30).
+       01  H61-EDIT-NUMERICO                 PIC -(14)9,99.
+       01  H61-EDIT-TASA                     PIC ZZ9,9999.
+       01  H61-EDIT-ENTERO                   PIC -(14)9.
+       01  H61-FEC6                          PIC 9(6).
+       01  H61-FEC6-EDIT                     PIC X(8).
+
+      *> Vistas de trabajo de decodificacion, una pareja ANT/ACT por
+      *> tabla soportada.
+       COPY "MPJ45061-VISTAS.cpy".
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-LEER-HISMOD THRU 2000-EXIT
+           PERFORM 3000-TRATAR-MOVIMIENTO THRU 3000-EXIT
+               UNTIL H61-FIN-HISMOD
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-TBHISMOD
+           OPEN OUTPUT F-REPORTE
+
+           MOVE SPACES TO H61-LINEA-EDIT
+           MOVE "DECODE DE AUDITORIA - TBHISMOD" TO H61-LINEA-EDIT
+           MOVE H61-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-LEER-HISMOD.
+      *>----------------------------------------------------------------*
+           READ F-TBHISMOD NEXT RECORD
+               AT END
+                   SET H61-FIN-HISMOD TO TRUE
+               NOT AT END
+                   ADD 1 TO H61-CONT-LEIDOS
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-TRATAR-MOVIMIENTO.
+      *>----------------------------------------------------------------*
+           MOVE REGANT OF TBHISMOD TO D-BUF-ANT
+           MOVE REGACT OF TBHISMOD TO D-BUF-ACT
+
+           EVALUATE TABLA OF TBHISMOD
+               WHEN "TAR"
+                   PERFORM 3100-ENCABEZAR-MOVIMIENTO THRU 3100-EXIT
+                   PERFORM 4000-DECODIFICAR-TARJET THRU 4000-EXIT
+                   ADD 1 TO H61-CONT-DECODIFICADOS
+               WHEN "FIN"
+                   PERFORM 3100-ENCABEZAR-MOVIMIENTO THRU 3100-EXIT
+                   PERFORM 5000-DECODIFICAR-FINCUO THRU 5000-EXIT
+                   ADD 1 TO H61-CONT-DECODIFICADOS
+               WHEN "BLQ"
+                   PERFORM 3100-ENCABEZAR-MOVIMIENTO THRU 3100-EXIT
+                   PERFORM 6000-DECODIFICAR-BLQCTA THRU 6000-EXIT
+                   ADD 1 TO H61-CONT-DECODIFICADOS
+               WHEN OTHER
+                   ADD 1 TO H61-CONT-NO-SOPORTADOS
+           END-EVALUATE
+
+           PERFORM 2000-LEER-HISMOD THRU 2000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-ENCABEZAR-MOVIMIENTO.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO H61-LINEA-EDIT
+           STRING "TABLA " TABLA OF TBHISMOD
+               "  CUENTA " CUENTA OF HM-CLAVE
+               "  USUARIO " USUARIOUMO OF TBHISMOD
+               "  TERMINAL " CODTERMUMO OF TBHISMOD
+               DELIMITED BY SIZE INTO H61-LINEA-EDIT
+           MOVE H61-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO H61-LINEA-EDIT
+           STRING "  FECHA " FECHAMOD OF TBHISMOD
+               "  HORA " HORAMOD OF TBHISMOD
+               DELIMITED BY SIZE INTO H61-LINEA-EDIT
+           MOVE H61-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       4000-DECODIFICAR-TARJET.
+      *>----------------------------------------------------------------*
+           IF NUMPLASTICO OF D-TAR-ANT NOT = NUMPLASTICO OF D-TAR-ACT
+               MOVE NUMPLASTICO OF D-TAR-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE NUMPLASTICO OF D-TAR-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "NUMPLASTICO" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF PAN OF D-TAR-ANT NOT = PAN OF D-TAR-ACT
+               MOVE PAN OF D-TAR-ANT TO H61-VALOR-ANT-EDIT
+               MOVE PAN OF D-TAR-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "PAN" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF INDSITTAR OF D-TAR-ANT NOT = INDSITTAR OF D-TAR-ACT
+               MOVE INDSITTAR OF D-TAR-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE INDSITTAR OF D-TAR-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "INDSITTAR" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF CODBLQ OF D-TAR-ANT NOT = CODBLQ OF D-TAR-ACT
+               MOVE CODBLQ OF D-TAR-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE CODBLQ OF D-TAR-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "CODBLQ" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF FECBAJA OF D-TAR-ANT NOT = FECBAJA OF D-TAR-ACT
+               MOVE FECBAJA OF D-TAR-ANT TO H61-VALOR-ANT-EDIT
+               MOVE FECBAJA OF D-TAR-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "FECBAJA" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF MOTBAJA OF D-TAR-ANT NOT = MOTBAJA OF D-TAR-ACT
+               MOVE MOTBAJA OF D-TAR-ANT TO H61-VALOR-ANT-EDIT
+               MOVE MOTBAJA OF D-TAR-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "MOTBAJA" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF INDNOREN OF D-TAR-ANT NOT = INDNOREN OF D-TAR-ACT
+               MOVE INDNOREN OF D-TAR-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE INDNOREN OF D-TAR-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "INDNOREN" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF FECCADTAR OF D-TAR-ANT NOT = FECCADTAR OF D-TAR-ACT
+               MOVE FECCADTAR OF D-TAR-ANT TO H61-FEC6
+               STRING H61-FEC6 (1:2) "/" H61-FEC6 (3:2) "/"
+                   H61-FEC6 (5:2) DELIMITED BY SIZE
+                   INTO H61-FEC6-EDIT
+               MOVE H61-FEC6-EDIT TO H61-VALOR-ANT-EDIT
+               MOVE FECCADTAR OF D-TAR-ACT TO H61-FEC6
+               STRING H61-FEC6 (1:2) "/" H61-FEC6 (3:2) "/"
+                   H61-FEC6 (5:2) DELIMITED BY SIZE
+                   INTO H61-FEC6-EDIT
+               MOVE H61-FEC6-EDIT TO H61-VALOR-ACT-EDIT
+               MOVE "FECCADTAR" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       5000-DECODIFICAR-FINCUO.
+      *>----------------------------------------------------------------*
+           IF PORINT OF D-FIN-ANT NOT = PORINT OF D-FIN-ACT
+               MOVE PORINT OF D-FIN-ANT TO H61-EDIT-TASA
+               MOVE H61-EDIT-TASA TO H61-VALOR-ANT-EDIT
+               MOVE PORINT OF D-FIN-ACT TO H61-EDIT-TASA
+               MOVE H61-EDIT-TASA TO H61-VALOR-ACT-EDIT
+               MOVE "PORINT" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF TOTCUOTAS OF D-FIN-ANT NOT = TOTCUOTAS OF D-FIN-ACT
+               MOVE TOTCUOTAS OF D-FIN-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE TOTCUOTAS OF D-FIN-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "TOTCUOTAS" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF IMPCUOTA OF D-FIN-ANT NOT = IMPCUOTA OF D-FIN-ACT
+               MOVE IMPCUOTA OF D-FIN-ANT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ANT-EDIT
+               MOVE IMPCUOTA OF D-FIN-ACT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ACT-EDIT
+               MOVE "IMPCUOTA" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF NUMCUOPAG OF D-FIN-ANT NOT = NUMCUOPAG OF D-FIN-ACT
+               MOVE NUMCUOPAG OF D-FIN-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE NUMCUOPAG OF D-FIN-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "NUMCUOPAG" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF IMPTOTAL OF D-FIN-ANT NOT = IMPTOTAL OF D-FIN-ACT
+               MOVE IMPTOTAL OF D-FIN-ANT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ANT-EDIT
+               MOVE IMPTOTAL OF D-FIN-ACT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ACT-EDIT
+               MOVE "IMPTOTAL" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF FECBAJA OF D-FIN-ANT NOT = FECBAJA OF D-FIN-ACT
+               MOVE FECBAJA OF D-FIN-ANT TO H61-VALOR-ANT-EDIT
+               MOVE FECBAJA OF D-FIN-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "FECBAJA" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF MOTBAJA OF D-FIN-ANT NOT = MOTBAJA OF D-FIN-ACT
+               MOVE MOTBAJA OF D-FIN-ANT TO H61-VALOR-ANT-EDIT
+               MOVE MOTBAJA OF D-FIN-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "MOTBAJA" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF ESTCONT OF D-FIN-ANT NOT = ESTCONT OF D-FIN-ACT
+               MOVE ESTCONT OF D-FIN-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE ESTCONT OF D-FIN-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "ESTCONT" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF INTCARPTE OF D-FIN-ANT NOT = INTCARPTE OF D-FIN-ACT
+               MOVE INTCARPTE OF D-FIN-ANT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ANT-EDIT
+               MOVE INTCARPTE OF D-FIN-ACT TO H61-EDIT-NUMERICO
+               MOVE H61-EDIT-NUMERICO TO H61-VALOR-ACT-EDIT
+               MOVE "INTCARPTE" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-DECODIFICAR-BLQCTA.
+      *>----------------------------------------------------------------*
+           IF CODBLQ OF D-BLQ-ANT NOT = CODBLQ OF D-BLQ-ACT
+               MOVE CODBLQ OF D-BLQ-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE CODBLQ OF D-BLQ-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "CODBLQ" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF MOTBLQ OF D-BLQ-ANT NOT = MOTBLQ OF D-BLQ-ACT
+               MOVE MOTBLQ OF D-BLQ-ANT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ANT-EDIT
+               MOVE MOTBLQ OF D-BLQ-ACT TO H61-EDIT-ENTERO
+               MOVE H61-EDIT-ENTERO TO H61-VALOR-ACT-EDIT
+               MOVE "MOTBLQ" TO H61-NOMBRE-CAMPO
+               PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT
+           END-IF
+
+           IF TEXBLQ OF D-BLQ-ANT NOT = TEXBLQ OF D-BLQ-ACT
+               MOVE TEXBLQ OF D-BLQ-ANT TO H61-VALOR-ANT-EDIT
+               MOVE TEXBLQ OF D-BLQ-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "TEXBLQ" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF
+
+           IF INDBLQEXT OF D-BLQ-ANT NOT = INDBLQEXT OF D-BLQ-ACT
+               MOVE INDBLQEXT OF D-BLQ-ANT TO H61-VALOR-ANT-EDIT
+               MOVE INDBLQEXT OF D-BLQ-ACT TO H61-VALOR-ACT-EDIT
+               MOVE "INDBLQEXT" TO H61-NOMBRE-CAMPO
+               PERFORM 3910-EMITIR-CAMBIO-ALFA THRU 3910-EXIT
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3900-EMITIR-CAMBIO-NUM.
+      *>----------------------------------------------------------------*
+           ADD 1 TO H61-CONT-CAMPOS-CAMBIADOS
+           MOVE SPACES TO H61-LINEA-EDIT
+           STRING "    " H61-NOMBRE-CAMPO
+               " : " H61-VALOR-ANT-EDIT " -> " H61-VALOR-ACT-EDIT
+               DELIMITED BY SIZE INTO H61-LINEA-EDIT
+           MOVE H61-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3900-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3910-EMITIR-CAMBIO-ALFA.
+      *>----------------------------------------------------------------*
+           PERFORM 3900-EMITIR-CAMBIO-NUM THRU 3900-EXIT.
+
+       3910-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-TBHISMOD
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45061 - MOVIMIENTOS LEIDOS       = "
+               H61-CONT-LEIDOS
+           DISPLAY "MPJ45061 - DECODIFICADOS            = "
+               H61-CONT-DECODIFICADOS
+           DISPLAY "MPJ45061 - TABLAS NO SOPORTADAS      = "
+               H61-CONT-NO-SOPORTADOS
+           DISPLAY "MPJ45061 - CAMPOS CON CAMBIO         = "
+               H61-CONT-CAMPOS-CAMBIADOS.
+
+       9000-EXIT.
+           EXIT.
