@@ -0,0 +1,16 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45071-SOLIC
+*> Solicitud de cotizacion de cancelacion anticipada de un plan de
+*> financiacion en cuotas: identifica el plan igual que FI-CLAVE de
+*> TBFINCUO y agrega la fecha a la que se quiere cotizar la
+*> cancelacion.
+*> ---------------------------------------------------------------
+01	REG-SOLCANC.
+		02	SC-CODENT	PIC X(4).
+		02	SC-CENTALTA	PIC X(4).
+		02	SC-CUENTA	PIC X(12).
+		02	SC-CLAMON	PIC 9(3).
+		02	SC-CODTIPC	PIC X(4).
+		02	SC-NUMOPECUO	PIC 9(6).
+		02	SC-NUMFINAN	PIC 9(3).
+		02	SC-FECPROCUO	PIC X(10).
