@@ -0,0 +1,416 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45071
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - ATENCION AL CLIENTE
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Cotizador de cancelacion anticipada de un plan de compra
+      *>     en cuotas. Para cada solicitud (CUENTA/NUMOPECUO/NUMFINAN
+      *>     y una fecha objetivo FECPROCUO-like) ubica el plan en
+      *>     TBFINCUO, suma el capital pendiente de las cuotas todavia
+      *>     no liquidadas en TBDETCUO, y le agrega el interes ya
+      *>     devengado y no facturado (INTCARPTE) mas el prorrateo de
+      *>     interes entre la ultima liquidacion y la fecha objetivo
+      *>     (a la tasa periodica PORINT), para que el centro de
+      *>     atencion pueda cotizar la cancelacion sin esperar al
+      *>     proximo ciclo de TBDETCUO.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> 09/08/2026  JRM     SE QUITA SET INVALIDO SOBRE
+      *>                     C71-IND-FIN-DETCUO EN 3100-CALCULAR-COTIZACION
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45071.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SOLICITUD ASSIGN TO "SOLCANC71"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C71-STATUS-SOLIC.
+
+           SELECT F-TBFINCUO ASSIGN TO "TBFINCUO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FI-CLAVE
+               FILE STATUS IS C71-STATUS-FINCUO.
+
+           SELECT F-TBDETCUO ASSIGN TO "TBDETCUO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DC-CLAVE
+               FILE STATUS IS C71-STATUS-DETCUO.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45071"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C71-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-SOLICITUD.
+       COPY "MPJ45071-SOLIC.cpy".
+
+       FD  F-TBFINCUO.
+       COPY "TBFINCUO.cpy".
+
+       FD  F-TBDETCUO.
+       COPY "TBDETCUO.cpy".
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  C71-STATUS-SOLIC                 PIC X(2).
+           88  C71-SOLIC-OK                     VALUE "00".
+           88  C71-SOLIC-EOF                     VALUE "10".
+
+       01  C71-STATUS-FINCUO                PIC X(2).
+           88  C71-FINCUO-OK                     VALUE "00".
+
+       01  C71-STATUS-DETCUO                PIC X(2).
+           88  C71-DETCUO-OK                     VALUE "00".
+
+       01  C71-STATUS-REPORTE               PIC X(2).
+
+       01  C71-IND-FIN-SOLIC                 PIC X(1)  VALUE "N".
+           88  C71-FIN-SOLIC                        VALUE "S".
+
+       01  C71-IND-FIN-DETCUO                PIC X(1)  VALUE "N".
+           88  C71-FIN-DETCUO                       VALUE "S".
+
+       01  C71-CLAVE-PLAN.
+           05  C71-CP-CODENT                  PIC X(4).
+           05  C71-CP-CENTALTA                PIC X(4).
+           05  C71-CP-CUENTA                  PIC X(12).
+           05  C71-CP-CLAMON                  PIC 9(3).
+           05  C71-CP-NUMOPECUO                PIC 9(6).
+           05  C71-CP-NUMFINAN                 PIC 9(3).
+
+       01  C71-CAPITAL-PENDIENTE             PIC 9(15)V99 VALUE ZERO.
+       01  C71-INTERES-DEVENGADO             PIC 9(15)V99 VALUE ZERO.
+       01  C71-INTERES-PRORRATEO             PIC 9(15)V99 VALUE ZERO.
+       01  C71-IMPORTE-CANCELACION           PIC 9(15)V99 VALUE ZERO.
+
+       01  C71-JULIANO-OBJETIVO              PIC 9(9).
+       01  C71-JULIANO-ULTLIQ                PIC 9(9).
+       01  C71-DIAS-PRORRATEO                PIC S9(5)  VALUE ZERO.
+
+       01  C71-FECHA-DESC.
+           05  C71-FD-DIA                      PIC 9(2).
+           05  FILLER                          PIC X(1).
+           05  C71-FD-MES                      PIC 9(2).
+           05  FILLER                          PIC X(1).
+           05  C71-FD-ANO                      PIC 9(4).
+
+       01  C71-CALC-JULIANO.
+           05  CJ-ANO                          PIC S9(9).
+           05  CJ-MES                          PIC S9(9).
+           05  CJ-DIA                          PIC S9(9).
+           05  CJ-A                            PIC S9(9).
+           05  CJ-Y                            PIC S9(9).
+           05  CJ-M                            PIC S9(9).
+           05  CJ-RESULTADO                    PIC S9(9).
+
+       01  C71-CONTADORES.
+           05  C71-CONT-SOLICITUDES            PIC 9(9) VALUE ZERO.
+           05  C71-CONT-NO-ENCONTRADOS         PIC 9(9) VALUE ZERO.
+
+       01  C71-EDIT-IMPORTE                  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  C71-EDIT-NUMOPECUO                PIC 9(6).
+       01  C71-EDIT-NUMFINAN                 PIC 9(3).
+       01  C71-LINEA-EDIT                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-LEER-SOLICITUD THRU 2000-EXIT
+           PERFORM 3000-COTIZAR-SOLICITUD THRU 3000-EXIT
+               UNTIL C71-FIN-SOLIC
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-SOLICITUD
+           OPEN INPUT F-TBFINCUO
+           OPEN INPUT F-TBDETCUO
+           OPEN OUTPUT F-REPORTE.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-LEER-SOLICITUD.
+      *>----------------------------------------------------------------*
+           READ F-SOLICITUD
+               AT END
+                   SET C71-FIN-SOLIC TO TRUE
+               NOT AT END
+                   ADD 1 TO C71-CONT-SOLICITUDES
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-COTIZAR-SOLICITUD.
+      *>----------------------------------------------------------------*
+           MOVE SC-CODENT    OF REG-SOLCANC TO CODENT    OF FI-CLAVE
+           MOVE SC-CENTALTA  OF REG-SOLCANC TO CENTALTA  OF FI-CLAVE
+           MOVE SC-CUENTA    OF REG-SOLCANC TO CUENTA    OF FI-CLAVE
+           MOVE SC-CLAMON    OF REG-SOLCANC TO CLAMON    OF FI-CLAVE
+           MOVE SC-CODTIPC   OF REG-SOLCANC TO CODTIPC   OF FI-CLAVE
+           MOVE SC-NUMOPECUO OF REG-SOLCANC TO NUMOPECUO OF FI-CLAVE
+           MOVE SC-NUMFINAN  OF REG-SOLCANC TO NUMFINAN  OF FI-CLAVE
+
+           READ F-TBFINCUO
+               INVALID KEY
+                   ADD 1 TO C71-CONT-NO-ENCONTRADOS
+                   PERFORM 3910-EMITIR-NO-ENCONTRADO THRU 3910-EXIT
+               NOT INVALID KEY
+                   PERFORM 3100-CALCULAR-COTIZACION THRU 3100-EXIT
+           END-READ
+
+           PERFORM 2000-LEER-SOLICITUD THRU 2000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-CALCULAR-COTIZACION.
+      *>----------------------------------------------------------------*
+           MOVE ZERO TO C71-CAPITAL-PENDIENTE
+
+           MOVE CODENT    OF FI-CLAVE TO C71-CP-CODENT
+           MOVE CENTALTA  OF FI-CLAVE TO C71-CP-CENTALTA
+           MOVE CUENTA    OF FI-CLAVE TO C71-CP-CUENTA
+           MOVE CLAMON    OF FI-CLAVE TO C71-CP-CLAMON
+           MOVE NUMOPECUO OF FI-CLAVE TO C71-CP-NUMOPECUO
+           MOVE NUMFINAN  OF FI-CLAVE TO C71-CP-NUMFINAN
+
+           MOVE CODENT    OF FI-CLAVE TO CODENT    OF DC-CLAVE
+           MOVE CENTALTA  OF FI-CLAVE TO CENTALTA  OF DC-CLAVE
+           MOVE CUENTA    OF FI-CLAVE TO CUENTA    OF DC-CLAVE
+           MOVE CLAMON    OF FI-CLAVE TO CLAMON    OF DC-CLAVE
+           MOVE NUMOPECUO OF FI-CLAVE TO NUMOPECUO OF DC-CLAVE
+           MOVE NUMFINAN  OF FI-CLAVE TO NUMFINAN  OF DC-CLAVE
+           MOVE ZERO TO NUMCUOTA OF DC-CLAVE
+
+           MOVE "N" TO C71-IND-FIN-DETCUO
+
+           START F-TBDETCUO KEY IS NOT LESS THAN DC-CLAVE
+               INVALID KEY
+                   SET C71-FIN-DETCUO TO TRUE
+           END-START
+
+           IF NOT C71-FIN-DETCUO
+               PERFORM 3110-LEER-DETCUO THRU 3110-EXIT
+               PERFORM 3120-ACUMULAR-CAPITAL THRU 3120-EXIT
+                   UNTIL C71-FIN-DETCUO
+           END-IF
+
+           PERFORM 3200-CALCULAR-PRORRATEO THRU 3200-EXIT
+
+           MOVE INTCARPTE OF TBFINCUO TO C71-INTERES-DEVENGADO
+           COMPUTE C71-IMPORTE-CANCELACION =
+               C71-CAPITAL-PENDIENTE
+               + C71-INTERES-DEVENGADO
+               + C71-INTERES-PRORRATEO
+
+           PERFORM 3900-EMITIR-COTIZACION THRU 3900-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3110-LEER-DETCUO.
+      *>----------------------------------------------------------------*
+           READ F-TBDETCUO NEXT RECORD
+               AT END
+                   SET C71-FIN-DETCUO TO TRUE
+           END-READ.
+
+       3110-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3120-ACUMULAR-CAPITAL.
+      *>    Mientras la cuota siga perteneciendo al mismo plan, se
+      *>    acumula su capital si todavia no fue liquidada.
+      *>----------------------------------------------------------------*
+           IF CODENT    OF DC-CLAVE = C71-CP-CODENT
+               AND CENTALTA  OF DC-CLAVE = C71-CP-CENTALTA
+               AND CUENTA    OF DC-CLAVE = C71-CP-CUENTA
+               AND CLAMON    OF DC-CLAVE = C71-CP-CLAMON
+               AND NUMOPECUO OF DC-CLAVE = C71-CP-NUMOPECUO
+               AND NUMFINAN  OF DC-CLAVE = C71-CP-NUMFINAN
+
+               IF FECLIQ OF TBDETCUO = SPACES
+                   ADD IMPCAPITAL OF TBDETCUO TO C71-CAPITAL-PENDIENTE
+               END-IF
+               PERFORM 3110-LEER-DETCUO THRU 3110-EXIT
+           ELSE
+               SET C71-FIN-DETCUO TO TRUE
+           END-IF.
+
+       3120-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-CALCULAR-PRORRATEO.
+      *>    Interes simple entre FECULTLIQ del plan y la fecha objetivo
+      *>    de la solicitud, a la tasa periodica PORINT (base 30 dias),
+      *>    aplicado sobre el capital que queda pendiente.
+      *>----------------------------------------------------------------*
+           MOVE ZERO TO C71-INTERES-PRORRATEO
+           MOVE ZERO TO C71-DIAS-PRORRATEO
+
+           IF FECULTLIQ OF TBFINCUO NOT = SPACES
+               AND SC-FECPROCUO OF REG-SOLCANC NOT = SPACES
+
+               MOVE SC-FECPROCUO OF REG-SOLCANC TO C71-FECHA-DESC
+               MOVE C71-FD-ANO TO CJ-ANO
+               MOVE C71-FD-MES TO CJ-MES
+               MOVE C71-FD-DIA TO CJ-DIA
+               PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+               MOVE CJ-RESULTADO TO C71-JULIANO-OBJETIVO
+
+               MOVE FECULTLIQ OF TBFINCUO TO C71-FECHA-DESC
+               MOVE C71-FD-ANO TO CJ-ANO
+               MOVE C71-FD-MES TO CJ-MES
+               MOVE C71-FD-DIA TO CJ-DIA
+               PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+               MOVE CJ-RESULTADO TO C71-JULIANO-ULTLIQ
+
+               COMPUTE C71-DIAS-PRORRATEO =
+                   C71-JULIANO-OBJETIVO - C71-JULIANO-ULTLIQ
+
+               IF C71-DIAS-PRORRATEO > ZERO
+                   COMPUTE C71-INTERES-PRORRATEO ROUNDED =
+                       C71-CAPITAL-PENDIENTE
+                       * (PORINT OF TBFINCUO / 100)
+                       * (C71-DIAS-PRORRATEO / 30)
+               END-IF
+           END-IF.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3900-EMITIR-COTIZACION.
+      *>----------------------------------------------------------------*
+           MOVE NUMOPECUO OF FI-CLAVE TO C71-EDIT-NUMOPECUO
+           MOVE NUMFINAN  OF FI-CLAVE TO C71-EDIT-NUMFINAN
+
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "CUENTA " CUENTA OF FI-CLAVE
+               " OPERACION " C71-EDIT-NUMOPECUO
+               " FINANCIACION " C71-EDIT-NUMFINAN
+               " FECHA OBJETIVO " SC-FECPROCUO OF REG-SOLCANC
+               DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE C71-CAPITAL-PENDIENTE TO C71-EDIT-IMPORTE
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "  CAPITAL PENDIENTE. . . . . . . . . . : "
+               C71-EDIT-IMPORTE DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE C71-INTERES-DEVENGADO TO C71-EDIT-IMPORTE
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "  INTERES DEVENGADO NO FACTURADO. . . : "
+               C71-EDIT-IMPORTE DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE C71-INTERES-PRORRATEO TO C71-EDIT-IMPORTE
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "  INTERES PRORRATEADO A LA FECHA. . . : "
+               C71-EDIT-IMPORTE DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE C71-IMPORTE-CANCELACION TO C71-EDIT-IMPORTE
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "  IMPORTE TOTAL DE CANCELACION. . . . : "
+               C71-EDIT-IMPORTE DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3900-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3910-EMITIR-NO-ENCONTRADO.
+      *>----------------------------------------------------------------*
+           MOVE SC-NUMOPECUO OF REG-SOLCANC TO C71-EDIT-NUMOPECUO
+           MOVE SC-NUMFINAN  OF REG-SOLCANC TO C71-EDIT-NUMFINAN
+
+           MOVE SPACES TO C71-LINEA-EDIT
+           STRING "CUENTA " SC-CUENTA OF REG-SOLCANC
+               " OPERACION " C71-EDIT-NUMOPECUO
+               " FINANCIACION " C71-EDIT-NUMFINAN
+               " - PLAN NO ENCONTRADO EN TBFINCUO"
+               DELIMITED BY SIZE INTO C71-LINEA-EDIT
+           MOVE C71-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3910-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-CALCULAR-JULIANO.
+      *>    Convierte CJ-ANO/CJ-MES/CJ-DIA a numero de dia juliano en
+      *>    CJ-RESULTADO (aritmetica entera ordinaria).
+      *>----------------------------------------------------------------*
+           COMPUTE CJ-A = (14 - CJ-MES) / 12
+           COMPUTE CJ-Y = CJ-ANO + 4800 - CJ-A
+           COMPUTE CJ-M = CJ-MES + (12 * CJ-A) - 3
+           COMPUTE CJ-RESULTADO =
+               CJ-DIA
+               + ((153 * CJ-M) + 2) / 5
+               + (365 * CJ-Y)
+               + (CJ-Y / 4)
+               - (CJ-Y / 100)
+               + (CJ-Y / 400)
+               - 32045.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-SOLICITUD
+           CLOSE F-TBFINCUO
+           CLOSE F-TBDETCUO
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45071 - SOLICITUDES COTIZADAS   = "
+               C71-CONT-SOLICITUDES
+           DISPLAY "MPJ45071 - PLANES NO ENCONTRADOS   = "
+               C71-CONT-NO-ENCONTRADOS.
+
+       9000-EXIT.
+           EXIT.
