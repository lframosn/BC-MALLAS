@@ -0,0 +1,17 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45081-ORD
+*> Registro de trabajo del SORT que resecuencia TBTARJET por
+*> CENTALTA/CUENTA/NUMBENCTA (la clave primaria de TBTARJET no
+*> agrupa por cuenta, ya que CODMAR/INDTIPT preceden a CENTALTA/
+*> CUENTA), para poder cargar las tarjetas de una cuenta en el
+*> mismo orden en que se procesa el extracto PCEXTCU1.
+*> ---------------------------------------------------------------
+01	REG-ORD45081.
+		02	ORD-CODENT	PIC X(4).
+		02	ORD-CENTALTA	PIC X(4).
+		02	ORD-CUENTA	PIC X(12).
+		02	ORD-NUMBENCTA	PIC 9(5) COMP-3.
+		02	ORD-PAN	PIC X(22).
+		02	ORD-INDSITTAR	PIC 9(2) COMP-3.
+		02	ORD-CODBLQ	PIC 9(2) COMP-3.
+		02	ORD-FECBAJA	PIC X(10).
