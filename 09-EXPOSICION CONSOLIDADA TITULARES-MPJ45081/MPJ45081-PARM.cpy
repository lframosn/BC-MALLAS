@@ -0,0 +1,9 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45081-PARM
+*> Parametros del consolidado de exposicion de titulares y
+*> adicionales (PARMJ81): umbral de utilizacion de la linea de
+*> credito, en porcentaje, a partir del cual la cuenta se marca
+*> como de alta exposicion en el reporte.
+*> ---------------------------------------------------------------
+01	REG-PARM45081.
+		02	PARM-UMBRAL-EXPOSICION	PIC 9(3).
