@@ -0,0 +1,591 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45081
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - RIESGO DE CARTERA
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Consolidado de exposicion por cuenta: para cada cuenta del
+      *>     extracto PCEXTCU1 (segmento CU, con LIMCRECTA/SALDISCRE)
+      *>     relaciona todos los titulares y adicionales dados de alta
+      *>     en TBCONBUS (TIPROLCUENTA) contra su plastico en TBTARJET,
+      *>     y marca la cuenta como de alta exposicion cuando el
+      *>     porcentaje utilizado de la linea de credito supera el
+      *>     umbral parametrizado, para que Riesgo de Cartera tenga una
+      *>     unica vista por cuenta en lugar de tener que cruzar las
+      *>     tres fuentes a mano.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45081.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PCEXTCU1 ASSIGN TO "PCEXTCU1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS X81-STATUS-PCEXTCU1.
+
+           SELECT F-TBCONBUS ASSIGN TO "TBCONBUS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CB-CLAVE
+               FILE STATUS IS X81-STATUS-CONBUS.
+
+           SELECT F-TBTARJET ASSIGN TO "TBTARJET"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TJ-CLAVE
+               FILE STATUS IS X81-STATUS-TARJET.
+
+           SELECT F-ORDEN ASSIGN TO "ORD45081"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT F-TARJORD ASSIGN TO "TARJORD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS X81-STATUS-TARJORD.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45081"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS X81-STATUS-REPORTE.
+
+           SELECT F-PARM ASSIGN TO "PARMJ81"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS X81-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-PCEXTCU1
+           RECORD CONTAINS 1121 CHARACTERS.
+       COPY "03-EXTRACTO COMPRA EN CUOTAS-MPJ45021-FULL.cpy".
+
+       FD  F-TBCONBUS.
+       COPY "TBCONBUS.cpy".
+
+       FD  F-TBTARJET.
+       COPY "TBTARJET.cpy".
+
+       SD  F-ORDEN.
+       COPY "MPJ45081-ORD.cpy".
+
+       FD  F-TARJORD.
+       COPY "MPJ45081-ORD.cpy" REPLACING REG-ORD45081 BY REG-TARJORD.
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       FD  F-PARM.
+       COPY "MPJ45081-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  X81-STATUS-PCEXTCU1               PIC X(2).
+           88  X81-PCEXTCU1-OK                   VALUE "00".
+           88  X81-PCEXTCU1-EOF                   VALUE "10".
+
+       01  X81-STATUS-CONBUS                 PIC X(2).
+       01  X81-STATUS-TARJET                 PIC X(2).
+       01  X81-STATUS-TARJORD                PIC X(2).
+       01  X81-STATUS-REPORTE                PIC X(2).
+       01  X81-STATUS-PARM                   PIC X(2).
+
+       01  X81-IND-FIN-PCEXTCU1               PIC X(1)  VALUE "N".
+           88  X81-FIN-PCEXTCU1                     VALUE "S".
+
+       01  X81-IND-FIN-TARJET                 PIC X(1)  VALUE "N".
+           88  X81-FIN-TARJET                      VALUE "S".
+
+       01  X81-IND-FIN-TARJORD                PIC X(1)  VALUE "N".
+           88  X81-FIN-TARJORD                     VALUE "S".
+
+       01  X81-IND-FIN-CONBUS                 PIC X(1)  VALUE "N".
+           88  X81-FIN-CONBUS                      VALUE "S".
+
+       01  X81-IND-TARJET-CORTE                PIC X(1)  VALUE "N".
+           88  X81-TARJET-CORTE                     VALUE "S".
+
+       01  X81-IND-TARJET-HUERFANA             PIC X(1)  VALUE "N".
+           88  X81-TARJET-ES-HUERFANA               VALUE "S".
+
+       01  X81-UMBRAL-EXPOSICION              PIC 9(3) VALUE 80.
+
+      *> ---- Datos de la cuenta en curso (segmento CU) -----------------
+       01  X81-CUENTA-EN-CURSO.
+           05  X81-CE-CODENT                   PIC X(4).
+           05  X81-CE-CENTALTA                 PIC X(4).
+           05  X81-CE-CUENTA                   PIC X(12).
+           05  X81-CE-LIMCRECTA                PIC 9(15)V99.
+           05  X81-CE-SALDISCRE                PIC 9(15)V99.
+
+       01  X81-PORCENTAJE-UTILIZADO           PIC 9(3)V99 VALUE ZERO.
+       01  X81-IND-ALTA-EXPOSICION            PIC X(1)  VALUE "N".
+           88  X81-ALTA-EXPOSICION                 VALUE "S".
+
+      *> ---- Tabla de titulares/adicionales (TBCONBUS) -----------------
+       01  X81-TABLA-CONBUS.
+           05  X81-CONBUS-CONT                 PIC 9(3) VALUE ZERO.
+           05  X81-CONBUS-FILA OCCURS 50 TIMES
+                                   INDEXED BY X81-IX-CONBUS.
+               10  X81-CB-CODELEMENTO           PIC 9(4) COMP-3.
+               10  X81-CB-TIPROLCUENTA          PIC X(1).
+
+      *> ---- Tabla de plasticos de la cuenta (TBTARJET, via TARJORD) ---
+       01  X81-TABLA-TARJET.
+           05  X81-TARJET-CONT                 PIC 9(3) VALUE ZERO.
+           05  X81-TARJET-FILA OCCURS 50 TIMES
+                                   INDEXED BY X81-IX-TARJET.
+               10  X81-TJ-NUMBENCTA              PIC 9(5) COMP-3.
+               10  X81-TJ-PAN                    PIC X(22).
+               10  X81-TJ-INDSITTAR              PIC 9(2) COMP-3.
+               10  X81-TJ-CODBLQ                 PIC 9(2) COMP-3.
+               10  X81-TJ-FECBAJA                PIC X(10).
+
+       01  X81-IND-ENCONTRADO                 PIC X(1) VALUE "N".
+           88  X81-TARJET-ENCONTRADO               VALUE "S".
+
+       01  X81-CONTADORES.
+           05  X81-CONT-CUENTAS                PIC 9(9) VALUE ZERO.
+           05  X81-CONT-ALTA-EXPOSICION        PIC 9(9) VALUE ZERO.
+
+       01  X81-EDIT-IMPORTE                   PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  X81-EDIT-PORCENTAJE                PIC ZZ9,99.
+       01  X81-EDIT-NUMBENCTA                 PIC ZZZZ9.
+       01  X81-EDIT-SITTAR                    PIC Z9.
+       01  X81-LINEA-EDIT                     PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-LEER-PCEXTCU1 THRU 2000-EXIT
+           PERFORM 3000-PROCESAR-SEGMENTO THRU 3000-EXIT
+               UNTIL X81-FIN-PCEXTCU1
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           READ F-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-UMBRAL-EXPOSICION TO X81-UMBRAL-EXPOSICION
+           END-READ
+           CLOSE F-PARM
+
+           SORT F-ORDEN
+               ON ASCENDING KEY ORD-CODENT OF REG-ORD45081
+                                ORD-CENTALTA OF REG-ORD45081
+                                ORD-CUENTA OF REG-ORD45081
+                                ORD-NUMBENCTA OF REG-ORD45081
+               INPUT PROCEDURE IS 1100-CARGAR-TARJETAS THRU 1100-EXIT
+               GIVING F-TARJORD
+
+           OPEN INPUT F-PCEXTCU1
+           OPEN INPUT F-TBCONBUS
+           OPEN INPUT F-TARJORD
+           OPEN OUTPUT F-REPORTE
+
+           PERFORM 3310-LEER-TARJORD THRU 3310-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       1100-CARGAR-TARJETAS.
+      *>    Lee TBTARJET completo y libera al SORT un registro de
+      *>    trabajo por plastico, para poder resecuencearlo por cuenta.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-TBTARJET
+           PERFORM 1110-LEER-TARJETA THRU 1110-EXIT
+           PERFORM 1120-LIBERAR-TARJETA THRU 1120-EXIT
+               UNTIL X81-FIN-TARJET
+           CLOSE F-TBTARJET.
+
+       1100-EXIT.
+           EXIT.
+
+       1110-LEER-TARJETA.
+           READ F-TBTARJET NEXT RECORD
+               AT END
+                   SET X81-FIN-TARJET TO TRUE
+           END-READ.
+
+       1110-EXIT.
+           EXIT.
+
+       1120-LIBERAR-TARJETA.
+           MOVE CODENT      OF TJ-CLAVE TO ORD-CODENT    OF REG-ORD45081
+           MOVE CENTALTA    OF TJ-CLAVE TO ORD-CENTALTA  OF REG-ORD45081
+           MOVE CUENTA      OF TJ-CLAVE TO ORD-CUENTA    OF REG-ORD45081
+           MOVE NUMBENCTA   OF TJ-CLAVE TO ORD-NUMBENCTA OF REG-ORD45081
+           MOVE PAN         OF TBTARJET TO ORD-PAN       OF REG-ORD45081
+           MOVE INDSITTAR   OF TBTARJET TO ORD-INDSITTAR OF REG-ORD45081
+           MOVE CODBLQ      OF TBTARJET TO ORD-CODBLQ    OF REG-ORD45081
+           MOVE FECBAJA     OF TBTARJET TO ORD-FECBAJA   OF REG-ORD45081
+           RELEASE REG-ORD45081
+           PERFORM 1110-LEER-TARJETA THRU 1110-EXIT.
+
+       1120-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-LEER-PCEXTCU1.
+      *>----------------------------------------------------------------*
+           READ F-PCEXTCU1
+               AT END
+                   SET X81-FIN-PCEXTCU1 TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-PROCESAR-SEGMENTO.
+      *>    Solo el segmento CU trae los datos de linea de credito que
+      *>    necesita este consolidado; el resto del extracto se salta.
+      *>----------------------------------------------------------------*
+           IF TIPOREG OF PCEXTCU1_CU = "CU"
+               PERFORM 3100-CONSOLIDAR-CUENTA THRU 3100-EXIT
+           END-IF
+           PERFORM 2000-LEER-PCEXTCU1 THRU 2000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-CONSOLIDAR-CUENTA.
+      *>----------------------------------------------------------------*
+           ADD 1 TO X81-CONT-CUENTAS
+           MOVE CODENT   OF PCEXTCU1_CU TO X81-CE-CODENT
+           MOVE CENTALTA OF PCEXTCU1_CU TO X81-CE-CENTALTA
+           MOVE CUENTA   OF PCEXTCU1_CU TO X81-CE-CUENTA
+           MOVE LIMCRECTA OF PCEXTCU1_CU TO X81-CE-LIMCRECTA
+           MOVE SALDISCRE OF PCEXTCU1_CU TO X81-CE-SALDISCRE
+
+           PERFORM 3200-CARGAR-CONBUS THRU 3200-EXIT
+           PERFORM 3300-CARGAR-TARJET THRU 3300-EXIT
+           PERFORM 3400-CALCULAR-EXPOSICION THRU 3400-EXIT
+           PERFORM 3900-EMITIR-CUENTA THRU 3900-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-CARGAR-CONBUS.
+      *>    Posiciona TBCONBUS al comienzo de la cuenta y acumula cada
+      *>    titular/adicional en la tabla mientras la clave siga
+      *>    perteneciendo a la misma cuenta.
+      *>----------------------------------------------------------------*
+           MOVE ZERO TO X81-CONBUS-CONT
+           MOVE X81-CE-CODENT   TO CODENT   OF CB-CLAVE
+           MOVE X81-CE-CENTALTA TO CENTALTA OF CB-CLAVE
+           MOVE X81-CE-CUENTA   TO CUENTA   OF CB-CLAVE
+           MOVE ZERO TO CODBUS OF CB-CLAVE
+           MOVE ZERO TO CODELEMENTO OF CB-CLAVE
+
+           MOVE "N" TO X81-IND-FIN-CONBUS
+           START F-TBCONBUS KEY IS NOT LESS THAN CB-CLAVE
+               INVALID KEY
+                   SET X81-FIN-CONBUS TO TRUE
+           END-START
+
+           IF NOT X81-FIN-CONBUS
+               PERFORM 3210-LEER-CONBUS THRU 3210-EXIT
+               PERFORM 3220-ACUMULAR-CONBUS THRU 3220-EXIT
+                   UNTIL X81-FIN-CONBUS
+           END-IF.
+
+       3200-EXIT.
+           EXIT.
+
+       3210-LEER-CONBUS.
+           READ F-TBCONBUS NEXT RECORD
+               AT END
+                   SET X81-FIN-CONBUS TO TRUE
+           END-READ.
+
+       3210-EXIT.
+           EXIT.
+
+       3220-ACUMULAR-CONBUS.
+           IF CODENT   OF CB-CLAVE = X81-CE-CODENT
+               AND CENTALTA OF CB-CLAVE = X81-CE-CENTALTA
+               AND CUENTA   OF CB-CLAVE = X81-CE-CUENTA
+
+               IF X81-CONBUS-CONT < 50
+                   ADD 1 TO X81-CONBUS-CONT
+                   SET X81-IX-CONBUS TO X81-CONBUS-CONT
+                   MOVE CODELEMENTO OF CB-CLAVE
+                       TO X81-CB-CODELEMENTO (X81-IX-CONBUS)
+                   MOVE TIPROLCUENTA OF TBCONBUS
+                       TO X81-CB-TIPROLCUENTA (X81-IX-CONBUS)
+               END-IF
+               PERFORM 3210-LEER-CONBUS THRU 3210-EXIT
+           ELSE
+               SET X81-FIN-CONBUS TO TRUE
+           END-IF.
+
+       3220-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3300-CARGAR-TARJET.
+      *>    TARJORD ya viene resecuenciado por CENTALTA/CUENTA/
+      *>    NUMBENCTA, asi que las tarjetas de una misma cuenta quedan
+      *>    contiguas y se cargan con el mismo patron de acumulacion.
+      *>    Antes de acumular, se salta cualquier plastico "huerfano"
+      *>    (una cuenta de TBTARJET sin segmento CU en este extracto,
+      *>    p.ej. ya cancelada) cuya clave ordene antes de la cuenta en
+      *>    curso, para que el cursor no quede trabado en ella.
+      *>----------------------------------------------------------------*
+           MOVE ZERO TO X81-TARJET-CONT
+           MOVE "N" TO X81-IND-TARJET-CORTE
+
+           PERFORM 3305-EVALUAR-CLAVE-TARJET THRU 3305-EXIT
+           PERFORM 3306-SALTAR-TARJET-HUERFANA THRU 3306-EXIT
+               UNTIL X81-FIN-TARJORD OR NOT X81-TARJET-ES-HUERFANA
+
+           PERFORM 3320-ACUMULAR-TARJET THRU 3320-EXIT
+               UNTIL X81-FIN-TARJORD OR X81-TARJET-CORTE.
+
+       3300-EXIT.
+           EXIT.
+
+       3305-EVALUAR-CLAVE-TARJET.
+      *>    La clave de TARJORD no es un solo grupo (ORD-CODENT,
+      *>    ORD-CENTALTA y ORD-CUENTA son campos independientes), por lo
+      *>    que la comparacion se hace campo a campo.
+           MOVE "N" TO X81-IND-TARJET-HUERFANA
+           IF NOT X81-FIN-TARJORD
+               IF ORD-CODENT OF REG-TARJORD < X81-CE-CODENT
+                   SET X81-TARJET-ES-HUERFANA TO TRUE
+               ELSE
+                   IF ORD-CODENT OF REG-TARJORD = X81-CE-CODENT
+                       AND ORD-CENTALTA OF REG-TARJORD < X81-CE-CENTALTA
+                       SET X81-TARJET-ES-HUERFANA TO TRUE
+                   ELSE
+                       IF ORD-CODENT OF REG-TARJORD = X81-CE-CODENT
+                           AND ORD-CENTALTA OF REG-TARJORD = X81-CE-CENTALTA
+                           AND ORD-CUENTA OF REG-TARJORD < X81-CE-CUENTA
+                           SET X81-TARJET-ES-HUERFANA TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3305-EXIT.
+           EXIT.
+
+       3306-SALTAR-TARJET-HUERFANA.
+           PERFORM 3310-LEER-TARJORD THRU 3310-EXIT
+           PERFORM 3305-EVALUAR-CLAVE-TARJET THRU 3305-EXIT.
+
+       3306-EXIT.
+           EXIT.
+
+       3310-LEER-TARJORD.
+           READ F-TARJORD
+               AT END
+                   SET X81-FIN-TARJORD TO TRUE
+           END-READ.
+
+       3310-EXIT.
+           EXIT.
+
+       3320-ACUMULAR-TARJET.
+           IF ORD-CODENT OF REG-TARJORD = X81-CE-CODENT
+               AND ORD-CENTALTA OF REG-TARJORD = X81-CE-CENTALTA
+               AND ORD-CUENTA OF REG-TARJORD = X81-CE-CUENTA
+
+               IF X81-TARJET-CONT < 50
+                   ADD 1 TO X81-TARJET-CONT
+                   SET X81-IX-TARJET TO X81-TARJET-CONT
+                   MOVE ORD-NUMBENCTA OF REG-TARJORD
+                       TO X81-TJ-NUMBENCTA (X81-IX-TARJET)
+                   MOVE ORD-PAN OF REG-TARJORD
+                       TO X81-TJ-PAN (X81-IX-TARJET)
+                   MOVE ORD-INDSITTAR OF REG-TARJORD
+                       TO X81-TJ-INDSITTAR (X81-IX-TARJET)
+                   MOVE ORD-CODBLQ OF REG-TARJORD
+                       TO X81-TJ-CODBLQ (X81-IX-TARJET)
+                   MOVE ORD-FECBAJA OF REG-TARJORD
+                       TO X81-TJ-FECBAJA (X81-IX-TARJET)
+               END-IF
+               PERFORM 3310-LEER-TARJORD THRU 3310-EXIT
+           ELSE
+               SET X81-TARJET-CORTE TO TRUE
+           END-IF.
+
+       3320-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3400-CALCULAR-EXPOSICION.
+      *>----------------------------------------------------------------*
+           MOVE "N" TO X81-IND-ALTA-EXPOSICION
+           MOVE ZERO TO X81-PORCENTAJE-UTILIZADO
+
+           IF X81-CE-LIMCRECTA > ZERO
+               COMPUTE X81-PORCENTAJE-UTILIZADO ROUNDED =
+                   (X81-CE-SALDISCRE / X81-CE-LIMCRECTA) * 100
+           END-IF
+
+           IF X81-PORCENTAJE-UTILIZADO >= X81-UMBRAL-EXPOSICION
+               SET X81-ALTA-EXPOSICION TO TRUE
+               ADD 1 TO X81-CONT-ALTA-EXPOSICION
+           END-IF.
+
+       3400-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3900-EMITIR-CUENTA.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO X81-LINEA-EDIT
+           STRING "CUENTA " X81-CE-CUENTA
+               " CENTRO " X81-CE-CENTALTA
+               DELIMITED BY SIZE INTO X81-LINEA-EDIT
+           MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE X81-CE-LIMCRECTA TO X81-EDIT-IMPORTE
+           MOVE SPACES TO X81-LINEA-EDIT
+           STRING "  LIMITE DE CREDITO . . . . . . . . . : "
+               X81-EDIT-IMPORTE DELIMITED BY SIZE INTO X81-LINEA-EDIT
+           MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE X81-CE-SALDISCRE TO X81-EDIT-IMPORTE
+           MOVE SPACES TO X81-LINEA-EDIT
+           STRING "  SALDO DISPUESTO . . . . . . . . . . : "
+               X81-EDIT-IMPORTE DELIMITED BY SIZE INTO X81-LINEA-EDIT
+           MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE X81-PORCENTAJE-UTILIZADO TO X81-EDIT-PORCENTAJE
+           MOVE SPACES TO X81-LINEA-EDIT
+           IF X81-ALTA-EXPOSICION
+               STRING "  PORCENTAJE UTILIZADO. . . . . . . . : "
+                   X81-EDIT-PORCENTAJE "  *** ALTA EXPOSICION ***"
+                   DELIMITED BY SIZE INTO X81-LINEA-EDIT
+           ELSE
+               STRING "  PORCENTAJE UTILIZADO. . . . . . . . : "
+                   X81-EDIT-PORCENTAJE
+                   DELIMITED BY SIZE INTO X81-LINEA-EDIT
+           END-IF
+           MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           IF X81-CONBUS-CONT = ZERO
+               MOVE SPACES TO X81-LINEA-EDIT
+               MOVE "  SIN TITULARES NI ADICIONALES REGISTRADOS"
+                   TO X81-LINEA-EDIT
+               MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+               WRITE REG-LINEA-REPORTE
+           ELSE
+               SET X81-IX-CONBUS TO 1
+               PERFORM 3910-EMITIR-CARDHOLDER THRU 3910-EXIT
+                   VARYING X81-IX-CONBUS FROM 1 BY 1
+                   UNTIL X81-IX-CONBUS > X81-CONBUS-CONT
+           END-IF
+
+           MOVE SPACES TO X81-LINEA-EDIT
+           MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3900-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3910-EMITIR-CARDHOLDER.
+      *>    Un mismo titular/adicional puede tener mas de un plastico
+      *>    sobre la cuenta (por ejemplo, una reposicion todavia no
+      *>    dada de baja), asi que se emite una linea por cada uno en
+      *>    lugar de detenerse en el primer hallazgo.
+      *>----------------------------------------------------------------*
+           MOVE "N" TO X81-IND-ENCONTRADO
+           MOVE X81-CB-CODELEMENTO (X81-IX-CONBUS) TO X81-EDIT-NUMBENCTA
+
+           IF X81-TARJET-CONT > ZERO
+               SET X81-IX-TARJET TO 1
+               PERFORM 3920-EMITIR-TARJET-SI-CORRESPONDE THRU 3920-EXIT
+                   VARYING X81-IX-TARJET FROM 1 BY 1
+                   UNTIL X81-IX-TARJET > X81-TARJET-CONT
+           END-IF
+
+           IF NOT X81-TARJET-ENCONTRADO
+               MOVE SPACES TO X81-LINEA-EDIT
+               STRING "    ROL " X81-CB-TIPROLCUENTA (X81-IX-CONBUS)
+                   " TITULAR " X81-EDIT-NUMBENCTA
+                   " - SIN PLASTICO EMITIDO EN TBTARJET"
+                   DELIMITED BY SIZE INTO X81-LINEA-EDIT
+               MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+               WRITE REG-LINEA-REPORTE
+           END-IF.
+
+       3910-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3920-EMITIR-TARJET-SI-CORRESPONDE.
+      *>    Si el plastico de la tabla corresponde al titular/adicional
+      *>    en curso, emite su linea; un plastico ya dado de baja
+      *>    (FECBAJA informada) se identifica como tal en lugar de
+      *>    listarse como si siguiera vigente.
+      *>----------------------------------------------------------------*
+           IF X81-TJ-NUMBENCTA (X81-IX-TARJET)
+                   = X81-CB-CODELEMENTO (X81-IX-CONBUS)
+               SET X81-TARJET-ENCONTRADO TO TRUE
+               MOVE X81-TJ-INDSITTAR (X81-IX-TARJET) TO X81-EDIT-SITTAR
+               MOVE SPACES TO X81-LINEA-EDIT
+               IF X81-TJ-FECBAJA (X81-IX-TARJET) = SPACES
+                   STRING "    ROL " X81-CB-TIPROLCUENTA (X81-IX-CONBUS)
+                       " TITULAR " X81-EDIT-NUMBENCTA
+                       " PAN " X81-TJ-PAN (X81-IX-TARJET)
+                       " SITUACION " X81-EDIT-SITTAR
+                       DELIMITED BY SIZE INTO X81-LINEA-EDIT
+               ELSE
+                   STRING "    ROL " X81-CB-TIPROLCUENTA (X81-IX-CONBUS)
+                       " TITULAR " X81-EDIT-NUMBENCTA
+                       " PAN " X81-TJ-PAN (X81-IX-TARJET)
+                       " DADO DE BAJA EL "
+                       X81-TJ-FECBAJA (X81-IX-TARJET)
+                       DELIMITED BY SIZE INTO X81-LINEA-EDIT
+               END-IF
+               MOVE X81-LINEA-EDIT TO REG-LINEA-REPORTE
+               WRITE REG-LINEA-REPORTE
+           END-IF.
+
+       3920-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           CLOSE F-PCEXTCU1
+           CLOSE F-TBCONBUS
+           CLOSE F-TARJORD
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45081 - CUENTAS CONSOLIDADAS    = "
+               X81-CONT-CUENTAS
+           DISPLAY "MPJ45081 - CUENTAS ALTA EXPOSICION = "
+               X81-CONT-ALTA-EXPOSICION.
+
+       9000-EXIT.
+           EXIT.
