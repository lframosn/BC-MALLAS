@@ -0,0 +1,10 @@
+*> ---------------------------------------------------------------
+*> COPY MPJ45091-PARM
+*> Parametros del vencimiento automatico de congelamientos de
+*> fondos (PARMJ91): dias de retencion a partir de los cuales un
+*> congelamiento vigente y no agotado se libera de oficio, y el
+*> motivo de baja con el que queda registrada esa liberacion.
+*> ---------------------------------------------------------------
+01	REG-PARM45091.
+		02	PARM-DIAS-RETENCION	PIC 9(3).
+		02	PARM-MOTBAJA-VENCIMIENTO	PIC 9(2).
