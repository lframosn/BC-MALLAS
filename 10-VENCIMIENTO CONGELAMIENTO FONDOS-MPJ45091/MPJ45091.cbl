@@ -0,0 +1,313 @@
+      *> ================================================================
+      *> PROGRAMA   MPJ45091
+      *> AUTOR      DEPARTAMENTO DE SISTEMAS - OPERACIONES DE CUENTA
+      *> INSTALACION  BC-MALLAS
+      *> ESCRITO    09/08/2026
+      *> DESCRIPCION
+      *>     Vencimiento y liberacion automatica de congelamientos de
+      *>     fondos (TBCONGEL) que superan un periodo de retencion
+      *>     parametrizable sin haber sido aplicados por completo
+      *>     (IMPAPL nunca llego a igualar IMPORTETOT). Al vencer, el
+      *>     congelamiento se da de baja con un motivo dedicado, y el
+      *>     proceso emite un reporte de conciliacion con lo liberado
+      *>     en esta corrida contra lo que sigue vigente, para que
+      *>     Operaciones de Cuenta no tenga que revisar TBCONGEL a mano.
+      *> ----------------------------------------------------------------
+      *> HISTORIAL DE MODIFICACIONES
+      *> FECHA       AUTOR   DESCRIPCION
+      *> 09/08/2026  JRM     VERSION INICIAL
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MPJ45091.
+       AUTHOR. DEPARTAMENTO DE SISTEMAS.
+       INSTALLATION. BC-MALLAS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TBCONGEL ASSIGN TO "TBCONGEL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CG-CLAVE
+               FILE STATUS IS G91-STATUS-CONGEL.
+
+           SELECT F-REPORTE ASSIGN TO "RPT45091"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS G91-STATUS-REPORTE.
+
+           SELECT F-PARM ASSIGN TO "PARMJ91"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS G91-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TBCONGEL.
+       COPY "TBCONGEL.cpy".
+
+       FD  F-REPORTE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-LINEA-REPORTE                PIC X(132).
+
+       FD  F-PARM.
+       COPY "MPJ45091-PARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  G91-STATUS-CONGEL                 PIC X(2).
+           88  G91-CONGEL-OK                     VALUE "00".
+
+       01  G91-STATUS-REPORTE                PIC X(2).
+       01  G91-STATUS-PARM                   PIC X(2).
+
+       01  G91-IND-FIN-CONGEL                 PIC X(1)  VALUE "N".
+           88  G91-FIN-CONGEL                      VALUE "S".
+
+       01  G91-DIAS-RETENCION                 PIC 9(3) VALUE 90.
+       01  G91-MOTBAJA-VENCIMIENTO            PIC 9(2) VALUE 99.
+
+       01  G91-FECHA-HOY                      PIC X(10).
+       01  G91-FECHA-HOY-AAAAMMDD             PIC 9(8).
+       01  G91-FECHA-HOY-DESC REDEFINES G91-FECHA-HOY-AAAAMMDD.
+           05  G91-HOY-ANO                      PIC 9(4).
+           05  G91-HOY-MES                      PIC 9(2).
+           05  G91-HOY-DIA                      PIC 9(2).
+
+       01  G91-JULIANO-HOY                    PIC 9(9).
+       01  G91-JULIANO-ALTA                   PIC 9(9).
+       01  G91-DIAS-TRANSCURRIDOS             PIC S9(5) VALUE ZERO.
+
+       01  G91-FECHA-DESC.
+           05  G91-FD-DIA                       PIC 9(2).
+           05  FILLER                           PIC X(1).
+           05  G91-FD-MES                       PIC 9(2).
+           05  FILLER                           PIC X(1).
+           05  G91-FD-ANO                       PIC 9(4).
+
+       01  G91-CALC-JULIANO.
+           05  CJ-ANO                           PIC S9(9).
+           05  CJ-MES                           PIC S9(9).
+           05  CJ-DIA                           PIC S9(9).
+           05  CJ-A                             PIC S9(9).
+           05  CJ-Y                             PIC S9(9).
+           05  CJ-M                             PIC S9(9).
+           05  CJ-RESULTADO                     PIC S9(9).
+
+       01  G91-CONTADORES.
+           05  G91-CONT-EVALUADOS               PIC 9(9) VALUE ZERO.
+           05  G91-CONT-LIBERADOS               PIC 9(9) VALUE ZERO.
+           05  G91-CONT-VIGENTES                PIC 9(9) VALUE ZERO.
+
+       01  G91-EDIT-IMPORTE                   PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  G91-EDIT-DIAS                      PIC ZZZZ9.
+       01  G91-EDIT-NUMSECIMP                 PIC Z(14)9.
+       01  G91-LINEA-EDIT                     PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+      *>----------------------------------------------------------------*
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-LEER-CONGEL THRU 2000-EXIT
+           PERFORM 3000-PROCESAR-CONGEL THRU 3000-EXIT
+               UNTIL G91-FIN-CONGEL
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------------*
+       1000-INICIALIZAR.
+      *>----------------------------------------------------------------*
+           OPEN INPUT F-PARM
+           READ F-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-DIAS-RETENCION TO G91-DIAS-RETENCION
+                   MOVE PARM-MOTBAJA-VENCIMIENTO
+                       TO G91-MOTBAJA-VENCIMIENTO
+           END-READ
+           CLOSE F-PARM
+
+           ACCEPT G91-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+           MOVE G91-HOY-ANO TO CJ-ANO
+           MOVE G91-HOY-MES TO CJ-MES
+           MOVE G91-HOY-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO G91-JULIANO-HOY
+
+           STRING G91-HOY-DIA "/" G91-HOY-MES "/" G91-HOY-ANO
+               DELIMITED BY SIZE INTO G91-FECHA-HOY
+
+           OPEN I-O F-TBCONGEL
+           OPEN OUTPUT F-REPORTE.
+
+       1000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       2000-LEER-CONGEL.
+      *>----------------------------------------------------------------*
+           READ F-TBCONGEL NEXT RECORD
+               AT END
+                   SET G91-FIN-CONGEL TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3000-PROCESAR-CONGEL.
+      *>    Solo interesan los congelamientos todavia vigentes (sin
+      *>    baja) y no agotados (IMPAPL no llego a IMPORTETOT).
+      *>----------------------------------------------------------------*
+           IF FECBAJA OF TBCONGEL = SPACES
+               AND IMPAPL OF TBCONGEL < IMPORTETOT OF TBCONGEL
+               ADD 1 TO G91-CONT-EVALUADOS
+               PERFORM 3100-EVALUAR-VENCIMIENTO THRU 3100-EXIT
+           END-IF
+           PERFORM 2000-LEER-CONGEL THRU 2000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3100-EVALUAR-VENCIMIENTO.
+      *>----------------------------------------------------------------*
+           MOVE FECALTA OF TBCONGEL TO G91-FECHA-DESC
+           MOVE G91-FD-ANO TO CJ-ANO
+           MOVE G91-FD-MES TO CJ-MES
+           MOVE G91-FD-DIA TO CJ-DIA
+           PERFORM 6000-CALCULAR-JULIANO THRU 6000-EXIT
+           MOVE CJ-RESULTADO TO G91-JULIANO-ALTA
+
+           COMPUTE G91-DIAS-TRANSCURRIDOS =
+               G91-JULIANO-HOY - G91-JULIANO-ALTA
+
+           IF G91-DIAS-TRANSCURRIDOS > G91-DIAS-RETENCION
+               PERFORM 3200-LIBERAR-CONGELAMIENTO THRU 3200-EXIT
+           ELSE
+               ADD 1 TO G91-CONT-VIGENTES
+               PERFORM 3300-EMITIR-VIGENTE THRU 3300-EXIT
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3200-LIBERAR-CONGELAMIENTO.
+      *>----------------------------------------------------------------*
+           MOVE G91-FECHA-HOY TO FECBAJA OF TBCONGEL
+           MOVE G91-MOTBAJA-VENCIMIENTO TO MOTBAJA OF TBCONGEL
+
+           REWRITE TBCONGEL
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+
+           ADD 1 TO G91-CONT-LIBERADOS
+           PERFORM 3210-EMITIR-LIBERADO THRU 3210-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3210-EMITIR-LIBERADO.
+      *>----------------------------------------------------------------*
+           MOVE G91-DIAS-TRANSCURRIDOS TO G91-EDIT-DIAS
+           MOVE IMPORTETOT OF TBCONGEL TO G91-EDIT-IMPORTE
+           MOVE NUMSECIMP OF CG-CLAVE TO G91-EDIT-NUMSECIMP
+
+           MOVE SPACES TO G91-LINEA-EDIT
+           STRING "LIBERADO  CUENTA " CUENTA OF CG-CLAVE
+               " SECUENCIA " G91-EDIT-NUMSECIMP
+               " IMPORTE " G91-EDIT-IMPORTE
+               " DIAS " G91-EDIT-DIAS
+               " MOTBAJA " G91-MOTBAJA-VENCIMIENTO
+               DELIMITED BY SIZE INTO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3210-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       3300-EMITIR-VIGENTE.
+      *>----------------------------------------------------------------*
+           MOVE G91-DIAS-TRANSCURRIDOS TO G91-EDIT-DIAS
+           MOVE IMPORTETOT OF TBCONGEL TO G91-EDIT-IMPORTE
+           MOVE NUMSECIMP OF CG-CLAVE TO G91-EDIT-NUMSECIMP
+
+           MOVE SPACES TO G91-LINEA-EDIT
+           STRING "VIGENTE   CUENTA " CUENTA OF CG-CLAVE
+               " SECUENCIA " G91-EDIT-NUMSECIMP
+               " IMPORTE " G91-EDIT-IMPORTE
+               " DIAS " G91-EDIT-DIAS
+               DELIMITED BY SIZE INTO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE.
+
+       3300-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       6000-CALCULAR-JULIANO.
+      *>    Convierte CJ-ANO/CJ-MES/CJ-DIA a numero de dia juliano en
+      *>    CJ-RESULTADO (aritmetica entera ordinaria).
+      *>----------------------------------------------------------------*
+           COMPUTE CJ-A = (14 - CJ-MES) / 12
+           COMPUTE CJ-Y = CJ-ANO + 4800 - CJ-A
+           COMPUTE CJ-M = CJ-MES + (12 * CJ-A) - 3
+           COMPUTE CJ-RESULTADO =
+               CJ-DIA
+               + ((153 * CJ-M) + 2) / 5
+               + (365 * CJ-Y)
+               + (CJ-Y / 4)
+               - (CJ-Y / 100)
+               + (CJ-Y / 400)
+               - 32045.
+
+       6000-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------------*
+       9000-FINALIZAR.
+      *>----------------------------------------------------------------*
+           MOVE SPACES TO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO G91-LINEA-EDIT
+           STRING "TOTAL EVALUADOS.: " G91-CONT-EVALUADOS
+               DELIMITED BY SIZE INTO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO G91-LINEA-EDIT
+           STRING "TOTAL LIBERADOS.: " G91-CONT-LIBERADOS
+               DELIMITED BY SIZE INTO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           MOVE SPACES TO G91-LINEA-EDIT
+           STRING "TOTAL VIGENTES..: " G91-CONT-VIGENTES
+               DELIMITED BY SIZE INTO G91-LINEA-EDIT
+           MOVE G91-LINEA-EDIT TO REG-LINEA-REPORTE
+           WRITE REG-LINEA-REPORTE
+
+           CLOSE F-TBCONGEL
+           CLOSE F-REPORTE
+
+           DISPLAY "MPJ45091 - CONGELAMIENTOS EVALUADOS = "
+               G91-CONT-EVALUADOS
+           DISPLAY "MPJ45091 - LIBERADOS EN ESTA CORRIDA = "
+               G91-CONT-LIBERADOS
+           DISPLAY "MPJ45091 - AUN VIGENTES              = "
+               G91-CONT-VIGENTES.
+
+       9000-EXIT.
+           EXIT.
