@@ -0,0 +1,22 @@
+*> ---------------------------------------------------------------
+*> COPY TBBLQCTA
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBBLQCTA.
+		02	BL-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CODBLQ 	PIC 9(2) COMP-3.
+		02	FECULTBLQ 	PIC X(10).
+		02	TEXBLQ  	PIC X(30).
+		02	INDBLQEXT 	PIC X(1).
+		02	MOTBLQ 	PIC 9(2) COMP-3.
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
+
+
