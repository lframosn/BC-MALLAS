@@ -0,0 +1,20 @@
+*> ---------------------------------------------------------------
+*> COPY TBCONBUS
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBCONBUS.
+		02	CB-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CODBUS 	PIC 9(8) COMP-3.
+			03	CODELEMENTO 	PIC 9(4) COMP-3.
+		02	TIPROLCUENTA 	PIC X(1).
+		02	FECALTA 	PIC X(10).
+		02	FECBAJA 	PIC X(10).
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
