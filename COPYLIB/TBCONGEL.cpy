@@ -0,0 +1,27 @@
+*> ---------------------------------------------------------------
+*> COPY TBCONGEL
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBCONGEL.
+		02	CG-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	NUMSECIMP	PIC 9(15) COMP-3.
+		02	CLAMON 	PIC 9(3) COMP-3.
+		02	IMPORTE 	PIC 9(15)V99 COMP-3.
+		02	IMPORTETOT 	PIC 9(15)V99 COMP-3.
+		02	IMPAPL 	PIC 9(15)V99 COMP-3.
+		02	FECALTA 	PIC X(10).
+		02	FECULTAPL 	PIC X(10).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA 	PIC 9(2) COMP-3.
+		02	NUMULTMOV 	PIC 9(7) COMP-3.
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
+
+
