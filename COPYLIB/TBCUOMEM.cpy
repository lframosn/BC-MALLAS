@@ -0,0 +1,21 @@
+*> ---------------------------------------------------------------
+*> COPY TBCUOMEM
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBCUOMEM.
+		02	CODENT	PIC X(4).
+		02	CENTALTA	PIC X(4).
+		02	CUENTA	PIC X(12).
+		02	NUMBENCTA	PIC 9(5) COMP-3.
+		02	FECALTA	PIC X(10).
+		02	CODMAR	PIC 9(2) COMP-3.
+		02	INDTIPT	PIC 9(2) COMP-3.
+		02	FECCARGO	PIC X(10).
+		02	CODENTUMO	PIC X(4).
+		02	CODOFIUMO	PIC X(4).
+		02	USUARIOUMO	PIC X(8).
+		02	CODTERMUMO	PIC X(8).
+		02	CONTCUR	PIC X(26).
+
+
