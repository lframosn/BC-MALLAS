@@ -0,0 +1,30 @@
+*> ---------------------------------------------------------------
+*> COPY TBDETCUO
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBDETCUO.
+		02	DC-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CLAMON 	PIC 9(3) COMP-3.
+			03	NUMOPECUO 	PIC 9(6) COMP-3.
+			03	NUMFINAN 	PIC 9(3) COMP-3.
+			03	NUMCUOTA 	PIC 9(9) COMP-3.
+		02	FECPROCUO 	PIC X(10).
+		02	IMPCUOTA 	PIC 9(15)V99 COMP-3.
+		02	IMPCAPITAL 	PIC 9(15)V99 COMP-3.
+		02	IMPINTERESES 	PIC 9(15)V99 COMP-3.
+		02	IMPIMPTO 	PIC 9(15)V99 COMP-3.
+		02	ESTCUO 	PIC 9(2) COMP-3.
+		02	FECLIQ 	PIC X(10).
+		02	FECCONTA 	PIC X(10).
+		02	ESTCONT 	PIC 9(1) COMP-3.
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
+
+
