@@ -0,0 +1,37 @@
+*> ---------------------------------------------------------------
+*> COPY TBFINCUO
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBFINCUO.
+		02	FI-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	CLAMON 	PIC 9(3) COMP-3.
+			03	CODTIPC 	PIC X(4).
+			03	NUMOPECUO 	PIC 9(6) COMP-3.
+			03	NUMFINAN 	PIC 9(3) COMP-3.
+		02	PORINT  	PIC 9(3)V9999 COMP-3.
+		02	TOTCUOTAS 	PIC 9(9) COMP-3.
+		02	IMPCUOTA 	PIC 9(15)V99 COMP-3.
+		02	NUMCUOPAG 	PIC 9(9) COMP-3.
+		02	NUMMESFIN 	PIC X(12).
+		02	IMPTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPINTTOTAL 	PIC 9(15)V99 COMP-3.
+		02	IMPAMORT 	PIC 9(15)V99 COMP-3.
+		02	IMPINTAMORT 	PIC 9(15)V99 COMP-3.
+		02	FECULTLIQ 	PIC X(10).
+		02	FECALTA 	PIC X(10).
+		02	FECBAJA 	PIC X(10).
+		02	MOTBAJA  	PIC X(2).
+		02	NUMULTCUO  	PIC 9(9) COMP-3.
+		02	INTCARPTE 	PIC 9(15)V99 COMP-3.
+		02	ESTCONT 	PIC 9(1) COMP-3.
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
+
+
