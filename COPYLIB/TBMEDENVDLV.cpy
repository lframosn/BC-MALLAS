@@ -0,0 +1,29 @@
+*> ---------------------------------------------------------------
+*> COPY TBMEDENVDLV
+*> Control de entrega del extracto electronico por cuenta: estado
+*> del ultimo envio, intentos del ciclo en curso y racha de fallos
+*> consecutivos que dispara el cambio automatico de MEDIOENVIO en
+*> TBMEDENV_ECTA.
+*> ---------------------------------------------------------------
+01	TBMEDENVDLV.
+		02	DL-CLAVE.
+			03	CODENT	PIC X(4).
+			03	CENTALTA	PIC X(4).
+			03	CUENTA	PIC X(12).
+		02	CICLOENV	PIC 9(6).
+		02	MEDIOENVIOUSADO	PIC X(2).
+		02	INDESTADOENVIO	PIC X(1).
+			88	DL-ENVIADO	VALUE 'E'.
+			88	DL-PENDIENTE	VALUE 'P'.
+			88	DL-FALLIDO	VALUE 'F'.
+		02	NUMINTENTOSCICLO	PIC 9(3) COMP-3.
+		02	NUMFALLOSCONSEC	PIC 9(3) COMP-3.
+		02	INDCONFENTREGA	PIC X(1).
+		02	INDFALLBACKAPL	PIC X(1).
+		02	FECULTINTENTO	PIC X(10).
+		02	FECULTCONFIRM	PIC X(10).
+		02	CODENTUMO	PIC X(4).
+		02	CODOFIUMO	PIC X(4).
+		02	USUARIOUMO	PIC X(8).
+		02	CODTERMUMO	PIC X(8).
+		02	CONTCUR	PIC X(26).
