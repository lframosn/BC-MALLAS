@@ -0,0 +1,37 @@
+*> ---------------------------------------------------------------
+*> COPY TBMEDENV_ECTA
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBMEDENV_ECTA.
+		02	ME-CLAVE.
+			03	CODENT	PIC X(4).
+			03	CENTALTA	PIC X(4).
+			03	CUENTA	PIC X(12).
+		02	MEDIOENVIO	PIC X(2).
+		02	EMAIL	PIC X(30).
+		02	FECBAJA	PIC X(10).
+		02	CODOFIABO	PIC X(4).
+		02	DESCOFABOG	PIC X(30).
+		02	CODVIAJFRE	PIC X(25).
+		02	FECALTAVIAJ	PIC X(10).
+		02	INDCLICUMM	PIC X(1).
+		02	INDCLICUMC	PIC X(1).
+		02	FECCLICUM	PIC X(10).
+		02	CLASIFRISAT	PIC X(2).
+		02	CLASIFRIREG	PIC X(2).
+		02	CLASIFRIMDE	PIC 9(5) COMP-3.
+		02	TASAEFECMAX	PIC 9(3)V9999 COMP-3.
+		02	REFEXTCONTR	PIC X(25).
+		02	CONPRODT	PIC X(3).
+		02	FECCETINI	PIC X(10).
+		02	FECCETFIN	PIC X(10).
+		02	CONPRODO	PIC X(3).
+		02	TASAFINAN	PIC 9(3)V9999 COMP-3.
+		02	CODENTUMO	PIC X(4).
+		02	CODOFIUMO	PIC X(4).
+		02	USUARIOUMO	PIC X(8).
+		02	CODTERMUMO	PIC X(8).
+		02	CONTCUR	PIC X(26).
+
+
