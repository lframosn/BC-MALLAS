@@ -0,0 +1,29 @@
+*> ---------------------------------------------------------------
+*> COPY TBPLASTI
+*> Layout de tabla, extraido de 10-SAT-TABLAS VARIAS para uso
+*> individual en FD/WORKING-STORAGE de los programas batch.
+*> ---------------------------------------------------------------
+01	TBPLASTI.
+		02	PL-CLAVE.
+			03	CODENT 	PIC X(4).
+			03	CENTALTA 	PIC X(4).
+			03	CUENTA 	PIC X(12).
+			03	NUMPLASTICO  	PIC 9(12) COMP-3.
+		02	FECENVEST 	PIC X(10).
+		02	FECRECEST 	PIC X(10).
+		02	FECACUSER 	PIC X(10).
+		02	FECULTREN 	PIC X(10).
+		02	FECRECTAR 	PIC X(10).
+		02	FCORETTAR 	PIC X(10).
+		02	HCORETTAR 	PIC X(8).
+		02	CONDEST 	PIC X(3).
+		02	ESTPLAS1 	PIC X(40).
+		02	ESTPLAS2 	PIC X(40).
+		02	RELTAR 	PIC X(70).
+		02	CODENTUMO 	PIC X(4).
+		02	CODOFIUMO 	PIC X(4).
+		02	USUARIOUMO 	PIC X(8).
+		02	CODTERMUMO 	PIC X(8).
+		02	CONTCUR 	PIC X(26).
+
+
